@@ -0,0 +1,445 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. TAXMAINT.
+000120 AUTHOR. REF.
+000130 INSTALLATION. REF.
+000140 DATE-WRITTEN. 2026-08-08.
+000150 DATE-COMPILED. 2026-08-08.
+000160*
+000170* MODIFICATION HISTORY
+000180*    2026-08-08  REF  INITIAL VERSION - ADD/CHANGE/DELETE MAINTENANCE
+000190*                      AGAINST THE INSTTAX STATE WITHHOLDING TABLE,
+000200*                      WITH A STATE-CODE-SEQUENCED REWRITE OF THE
+000210*                      MASTER AND AN AUDIT LISTING OF EVERY CHANGE.
+000220*    2026-08-08  REF  SORT SORT-WORK NOW ALSO KEYS ON EFFECTIVE DATE
+000230*                      WITHIN STATE CODE SO TWO TRANSACTIONS AGAINST
+000240*                      THE SAME STATE IN ONE RUN ALWAYS SORT THE SAME
+000250*                      WAY, MAKING THE DUPLICATE-TRANS AUDIT OUTCOME
+000260*                      DETERMINISTIC RUN TO RUN.
+000270*
+000280 ENVIRONMENT DIVISION.
+000290 
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT OLD-MASTER   ASSIGN TO INSTTAX.
+000330     SELECT TRANS-IN      ASSIGN TO TAXTRANS.
+000340     SELECT SORT-WORK     ASSIGN TO SRTWK01.
+000350     SELECT TRANS-SORTED  ASSIGN TO TAXTSRT.
+000360     SELECT NEW-MASTER    ASSIGN TO NEWTAX.
+000370     SELECT AUDIT-RPT     ASSIGN TO TAXAUDIT.
+000380 
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410*
+000420* OLD-MASTER - THE CURRENT INSTTAX STATE WITHHOLDING TABLE
+000430*
+000440 FD  OLD-MASTER
+000450     RECORDING MODE IS F
+000460     LABEL RECORDS ARE STANDARD
+000470     RECORD CONTAINS 80 CHARACTERS
+000480     BLOCK CONTAINS 0 RECORDS
+000490     DATA RECORD IS OM-REC.
+000500 01  OM-REC.
+000510     05  OM-STATE-CODE               PIC X(2).
+000520     05  FILLER                      PIC X.
+000530     05  OM-TAX-RATE                 PIC V999999.
+000540     05  FILLER                      PIC X(71).
+000550*
+000560* TAXTRANS - RAW ADD/CHANGE/DELETE TRANSACTIONS, ANY ORDER
+000570*
+000580 FD  TRANS-IN
+000590     RECORDING MODE IS F
+000600     LABEL RECORDS ARE STANDARD
+000610     RECORD CONTAINS 45 CHARACTERS
+000620     BLOCK CONTAINS 0 RECORDS
+000630     DATA RECORD IS TI-REC.
+000640 01  TI-REC.
+000650     05  TI-TRANS-CODE               PIC X.
+000660     05  TI-STATE-CODE               PIC X(2).
+000670     05  TI-NEW-RATE                 PIC V999999.
+000680     05  TI-EFFECTIVE-DATE           PIC X(8).
+000690     05  FILLER                      PIC X(28).
+000700*
+000710* SRTWK01 - SORT WORK FILE, TRANSACTIONS INTO STATE-CODE SEQUENCE
+000720*
+000730 SD  SORT-WORK
+000740     DATA RECORD IS TS-REC.
+000750 01  TS-REC.
+000760     05  TS-TRANS-CODE               PIC X.
+000770     05  TS-STATE-CODE               PIC X(2).
+000780     05  TS-NEW-RATE                 PIC V999999.
+000790     05  TS-EFFECTIVE-DATE           PIC X(8).
+000800     05  FILLER                      PIC X(28).
+000810*
+000820* TAXTSRT - TRANSACTIONS AFTER SORTING, STATE-CODE SEQUENCE
+000830*
+000840 FD  TRANS-SORTED
+000850     RECORDING MODE IS F
+000860     LABEL RECORDS ARE STANDARD
+000870     RECORD CONTAINS 45 CHARACTERS
+000880     BLOCK CONTAINS 0 RECORDS
+000890     DATA RECORD IS TR-REC.
+000900 01  TR-REC.
+000910     05  TR-TRANS-CODE               PIC X.
+000920         88  TR-ADD                      VALUE 'A'.
+000930         88  TR-CHANGE                   VALUE 'C'.
+000940         88  TR-DELETE                   VALUE 'D'.
+000950     05  TR-STATE-CODE               PIC X(2).
+000960     05  TR-NEW-RATE                 PIC V999999.
+000970     05  TR-EFFECTIVE-DATE           PIC X(8).
+000980     05  FILLER                      PIC X(28).
+000990*
+001000* NEWTAX - THE REWRITTEN INSTTAX MASTER, STATE-CODE SEQUENCE
+001010*
+001020 FD  NEW-MASTER
+001030     RECORDING MODE IS F
+001040     LABEL RECORDS ARE STANDARD
+001050     RECORD CONTAINS 80 CHARACTERS
+001060     BLOCK CONTAINS 0 RECORDS
+001070     DATA RECORD IS NM-REC.
+001080 01  NM-REC.
+001090     05  NM-STATE-CODE               PIC X(2).
+001100     05  FILLER                      PIC X.
+001110     05  NM-TAX-RATE                 PIC V999999.
+001120     05  FILLER                      PIC X(71).
+001130*
+001140* TAXAUDIT - LISTING OF EVERY CHANGE APPLIED OR REJECTED THIS RUN
+001150*
+001160 FD  AUDIT-RPT
+001170     RECORDING MODE IS F
+001180     LABEL RECORDS ARE STANDARD
+001190     RECORD CONTAINS 79 CHARACTERS
+001200     BLOCK CONTAINS 0 RECORDS
+001210     DATA RECORD IS AUDIT-REC.
+001220 01  AUDIT-REC                       PIC X(79).
+001230 
+001240 WORKING-STORAGE SECTION.
+001250 
+001260 01  WS-MASTER-EOF-SW            PIC X VALUE 'N'.
+001270     88  WS-MASTER-EOF               VALUE 'Y'.
+001280 
+001290 01  WS-TRANS-EOF-SW             PIC X VALUE 'N'.
+001300     88  WS-TRANS-EOF                VALUE 'Y'.
+001310 
+001320 01  WS-PRIOR-TRANS-KEY          PIC X(2) VALUE LOW-VALUES.
+001330 
+001340 01  WS-SORT-RC                  PIC S9(4) COMP VALUE ZERO.
+001350 
+001360 01  WS-RATE-VALID-SW            PIC X VALUE 'Y'.
+001370 
+001380 01  W01-COUNTERS.
+001390     05  W01-ADD-COUNT            PIC S9(4) COMP VALUE ZERO.
+001400     05  W01-CHANGE-COUNT         PIC S9(4) COMP VALUE ZERO.
+001410     05  W01-DELETE-COUNT         PIC S9(4) COMP VALUE ZERO.
+001420     05  W01-REJECT-COUNT         PIC S9(4) COMP VALUE ZERO.
+001430     05  W01-CARRIED-COUNT        PIC S9(4) COMP VALUE ZERO.
+001440 
+001450 01  AUDIT-DETAIL-LINE.
+001460     05  AD-STATE-CODE             PIC X(2).
+001470     05  FILLER                    PIC X(3).
+001480     05  AD-ACTION                 PIC X(8).
+001490     05  FILLER                    PIC X(3).
+001500     05  AD-OLD-RATE                PIC Z.999999.
+001510     05  FILLER                    PIC X(3).
+001520     05  AD-NEW-RATE                PIC Z.999999.
+001530     05  FILLER                    PIC X(3).
+001540     05  AD-EFF-DATE                PIC X(8).
+001550     05  FILLER                    PIC X(3).
+001560     05  AD-STATUS                  PIC X(30).
+001570 
+001580 01  AUDIT-HEADING-1.
+001590     05  FILLER                    PIC X(24) VALUE
+001600         'TAXMAINT - AUDIT LISTING'.
+001610 
+001620 01  AUDIT-HEADING-2.
+001630     05  FILLER                    PIC X(2)  VALUE 'ST'.
+001640     05  FILLER                    PIC X(3)  VALUE SPACES.
+001650     05  FILLER                    PIC X(8)  VALUE 'ACTION'.
+001660     05  FILLER                    PIC X(3)  VALUE SPACES.
+001670     05  FILLER                    PIC X(8)  VALUE 'OLD RATE'.
+001680     05  FILLER                    PIC X(3)  VALUE SPACES.
+001690     05  FILLER                    PIC X(8)  VALUE 'NEW RATE'.
+001700     05  FILLER                    PIC X(3)  VALUE SPACES.
+001710     05  FILLER                    PIC X(8)  VALUE 'EFF DATE'.
+001720     05  FILLER                    PIC X(3)  VALUE SPACES.
+001730     05  FILLER                    PIC X(30) VALUE 'STATUS'.
+001740 
+001750 PROCEDURE DIVISION.
+001760 P0100-MAINLINE.
+001770 
+001780     PERFORM P0200-INITIALIZE        THRU P0299-EXIT
+001790 
+001800     PERFORM P0300-PROCESS-REC       THRU P0399-EXIT
+001810         UNTIL WS-MASTER-EOF AND WS-TRANS-EOF
+001820 
+001830     PERFORM P0400-WRAP-UP           THRU P0499-EXIT
+001840 
+001850     GOBACK
+001860 
+001870     .
+001880 P0199-EXIT.
+001890     EXIT.
+001900 
+001910 P0200-INITIALIZE.
+001920 
+001930     SORT SORT-WORK
+001940         ON ASCENDING KEY TS-STATE-CODE
+001950         ON ASCENDING KEY TS-EFFECTIVE-DATE
+001960         USING TRANS-IN
+001970         GIVING TRANS-SORTED
+001980 
+001990     MOVE SORT-RETURN TO WS-SORT-RC
+002000     IF WS-SORT-RC NOT = ZERO
+002010         DISPLAY 'TAXMAINT - TRANS SORT FAILED, RC: ' WS-SORT-RC
+002020         MOVE WS-SORT-RC TO RETURN-CODE
+002030         GOBACK
+002040     END-IF
+002050 
+002060     OPEN INPUT  OLD-MASTER
+002070                 TRANS-SORTED
+002080          OUTPUT NEW-MASTER
+002090                 AUDIT-RPT
+002100 
+002110     WRITE AUDIT-REC FROM AUDIT-HEADING-1
+002120     MOVE SPACES TO AUDIT-REC
+002130     WRITE AUDIT-REC
+002140     WRITE AUDIT-REC FROM AUDIT-HEADING-2
+002150 
+002160     PERFORM P0900-READ-MASTER       THRU P0999-EXIT
+002170     PERFORM P0950-READ-TRANS        THRU P0959-EXIT
+002180 
+002190     .
+002200 P0299-EXIT.
+002210     EXIT.
+002220 
+002230* THE CLASSIC BALANCE-LINE MERGE OF AN OLD MASTER AGAINST SORTED
+002240* TRANSACTIONS, PRODUCING A NEW, STATE-CODE-SEQUENCED MASTER.
+002250 P0300-PROCESS-REC.
+002260 
+002270     EVALUATE TRUE
+002280         WHEN WS-MASTER-EOF
+002290             PERFORM P0600-APPLY-ADD      THRU P0699-EXIT
+002300             PERFORM P0950-READ-TRANS     THRU P0959-EXIT
+002310         WHEN WS-TRANS-EOF
+002320             PERFORM P0700-COPY-MASTER    THRU P0799-EXIT
+002330             PERFORM P0900-READ-MASTER    THRU P0999-EXIT
+002340         WHEN OM-STATE-CODE < TR-STATE-CODE
+002350             PERFORM P0700-COPY-MASTER    THRU P0799-EXIT
+002360             PERFORM P0900-READ-MASTER    THRU P0999-EXIT
+002370         WHEN OM-STATE-CODE > TR-STATE-CODE
+002380             PERFORM P0600-APPLY-ADD      THRU P0699-EXIT
+002390             PERFORM P0950-READ-TRANS     THRU P0959-EXIT
+002400         WHEN OTHER
+002410             PERFORM P0800-APPLY-MATCH    THRU P0899-EXIT
+002420             PERFORM P0900-READ-MASTER    THRU P0999-EXIT
+002430             PERFORM P0950-READ-TRANS     THRU P0959-EXIT
+002440     END-EVALUATE
+002450 
+002460     .
+002470 P0399-EXIT.
+002480     EXIT.
+002490 
+002500 P0400-WRAP-UP.
+002510 
+002520     CLOSE OLD-MASTER
+002530           TRANS-SORTED
+002540           NEW-MASTER
+002550           AUDIT-RPT
+002560 
+002570     DISPLAY 'TAXMAINT - TRANSACTION COUNTS'
+002580     DISPLAY 'STATES ADDED      : ' W01-ADD-COUNT
+002590     DISPLAY 'STATES CHANGED    : ' W01-CHANGE-COUNT
+002600     DISPLAY 'STATES DELETED    : ' W01-DELETE-COUNT
+002610     DISPLAY 'STATES CARRIED    : ' W01-CARRIED-COUNT
+002620     DISPLAY 'TRANSACTIONS REJECTED: ' W01-REJECT-COUNT
+002630 
+002640     MOVE +0 TO RETURN-CODE
+002650     .
+002660 P0499-EXIT.
+002670     EXIT.
+002680 
+002690* NO MASTER RECORD AT THIS KEY YET - ONLY AN ADD TRANSACTION IS
+002700* VALID HERE. A CHANGE OR DELETE AGAINST A STATE NOT ON FILE IS
+002710* REJECTED AND LOGGED BUT DOES NOT STOP THE RUN.
+002720 P0600-APPLY-ADD.
+002730 
+002740     IF TR-ADD
+002750         PERFORM P0650-VALIDATE-RATE  THRU P0659-EXIT
+002760         IF WS-RATE-VALID-SW = 'Y'
+002770             MOVE TR-STATE-CODE     TO NM-STATE-CODE
+002780             MOVE TR-NEW-RATE       TO NM-TAX-RATE
+002790             WRITE NM-REC
+002800             ADD 1 TO W01-ADD-COUNT
+002810             MOVE TR-STATE-CODE       TO AD-STATE-CODE
+002820             MOVE 'ADDED'             TO AD-ACTION
+002830             MOVE ZEROES             TO AD-OLD-RATE
+002840             MOVE TR-NEW-RATE         TO AD-NEW-RATE
+002850             MOVE TR-EFFECTIVE-DATE   TO AD-EFF-DATE
+002860             MOVE 'ADDED'             TO AD-STATUS
+002870             PERFORM P0670-WRITE-AUDIT-LINE THRU P0679-EXIT
+002880         ELSE
+002890             ADD 1 TO W01-REJECT-COUNT
+002900             PERFORM P0670-WRITE-AUDIT-LINE THRU P0679-EXIT
+002910         END-IF
+002920     ELSE
+002930         ADD 1 TO W01-REJECT-COUNT
+002940         MOVE TR-STATE-CODE          TO AD-STATE-CODE
+002950         MOVE 'REJECT'               TO AD-ACTION
+002960         MOVE ZEROES                 TO AD-OLD-RATE
+002970         MOVE TR-NEW-RATE            TO AD-NEW-RATE
+002980         MOVE TR-EFFECTIVE-DATE      TO AD-EFF-DATE
+002990         MOVE 'STATE NOT ON FILE'    TO AD-STATUS
+003000         PERFORM P0670-WRITE-AUDIT-LINE THRU P0679-EXIT
+003010     END-IF
+003020     .
+003030 P0699-EXIT.
+003040     EXIT.
+003050 
+003060* VALIDATE A TRANSACTION'S RATE AND STATE CODE BEFORE IT IS APPLIED.
+003070 P0650-VALIDATE-RATE.
+003080 
+003090     MOVE 'Y' TO WS-RATE-VALID-SW
+003100 
+003110     IF TR-STATE-CODE = SPACES
+003120         MOVE 'N' TO WS-RATE-VALID-SW
+003130         MOVE TR-STATE-CODE          TO AD-STATE-CODE
+003140         MOVE 'REJECT'               TO AD-ACTION
+003150         MOVE ZEROES                 TO AD-OLD-RATE AD-NEW-RATE
+003160         MOVE TR-EFFECTIVE-DATE      TO AD-EFF-DATE
+003170         MOVE 'STATE CODE BLANK'     TO AD-STATUS
+003180     END-IF
+003190 
+003200     IF WS-RATE-VALID-SW = 'Y'
+003210         IF TR-NEW-RATE NOT GREATER THAN ZERO
+003220             MOVE 'N' TO WS-RATE-VALID-SW
+003230             MOVE TR-STATE-CODE          TO AD-STATE-CODE
+003240             MOVE 'REJECT'               TO AD-ACTION
+003250             MOVE ZEROES                 TO AD-OLD-RATE
+003260             MOVE ZEROES                 TO AD-NEW-RATE
+003270             MOVE TR-EFFECTIVE-DATE      TO AD-EFF-DATE
+003280             MOVE 'RATE NOT POSITIVE'    TO AD-STATUS
+003290         END-IF
+003300     END-IF
+003310     .
+003320 P0659-EXIT.
+003330     EXIT.
+003340 
+003350* NO TRANSACTION AGAINST THIS STATE - CARRY THE MASTER RECORD
+003360* FORWARD TO THE NEW MASTER UNCHANGED.
+003370 P0700-COPY-MASTER.
+003380 
+003390     MOVE OM-STATE-CODE              TO NM-STATE-CODE
+003400     MOVE OM-TAX-RATE                TO NM-TAX-RATE
+003410     WRITE NM-REC
+003420     ADD 1 TO W01-CARRIED-COUNT
+003430     .
+003440 P0799-EXIT.
+003450     EXIT.
+003460 
+003470* MASTER AND TRANSACTION KEYS MATCH - APPLY THE CHANGE OR DELETE,
+003480* OR REJECT AN ADD AGAINST A STATE THAT IS ALREADY ON FILE.
+003490 P0800-APPLY-MATCH.
+003500 
+003510     EVALUATE TRUE
+003520         WHEN TR-CHANGE
+003530             PERFORM P0650-VALIDATE-RATE  THRU P0659-EXIT
+003540             IF WS-RATE-VALID-SW = 'Y'
+003550                 MOVE OM-STATE-CODE      TO AD-STATE-CODE
+003560                 MOVE 'CHANGED'          TO AD-ACTION
+003570                 MOVE OM-TAX-RATE        TO AD-OLD-RATE
+003580                 MOVE TR-NEW-RATE        TO AD-NEW-RATE
+003590                 MOVE TR-EFFECTIVE-DATE  TO AD-EFF-DATE
+003600                 MOVE 'RATE CHANGED'     TO AD-STATUS
+003610                 MOVE OM-STATE-CODE      TO NM-STATE-CODE
+003620                 MOVE TR-NEW-RATE        TO NM-TAX-RATE
+003630                 WRITE NM-REC
+003640                 ADD 1 TO W01-CHANGE-COUNT
+003650             ELSE
+003660                 MOVE OM-STATE-CODE      TO NM-STATE-CODE
+003670                 MOVE OM-TAX-RATE        TO NM-TAX-RATE
+003680                 WRITE NM-REC
+003690                 ADD 1 TO W01-REJECT-COUNT
+003700             END-IF
+003710             PERFORM P0670-WRITE-AUDIT-LINE THRU P0679-EXIT
+003720         WHEN TR-DELETE
+003730             MOVE OM-STATE-CODE          TO AD-STATE-CODE
+003740             MOVE 'DELETED'              TO AD-ACTION
+003750             MOVE OM-TAX-RATE            TO AD-OLD-RATE
+003760             MOVE ZEROES                 TO AD-NEW-RATE
+003770             MOVE TR-EFFECTIVE-DATE      TO AD-EFF-DATE
+003780             MOVE 'STATE REMOVED'        TO AD-STATUS
+003790             ADD 1 TO W01-DELETE-COUNT
+003800             PERFORM P0670-WRITE-AUDIT-LINE THRU P0679-EXIT
+003810         WHEN TR-ADD
+003820             MOVE OM-STATE-CODE          TO NM-STATE-CODE
+003830             MOVE OM-TAX-RATE            TO NM-TAX-RATE
+003840             WRITE NM-REC
+003850             MOVE OM-STATE-CODE          TO AD-STATE-CODE
+003860             MOVE 'REJECT'               TO AD-ACTION
+003870             MOVE OM-TAX-RATE            TO AD-OLD-RATE
+003880             MOVE TR-NEW-RATE            TO AD-NEW-RATE
+003890             MOVE TR-EFFECTIVE-DATE      TO AD-EFF-DATE
+003900             MOVE 'STATE ALREADY ON FILE' TO AD-STATUS
+003910             ADD 1 TO W01-REJECT-COUNT
+003920             PERFORM P0670-WRITE-AUDIT-LINE THRU P0679-EXIT
+003930         WHEN OTHER
+003940             MOVE OM-STATE-CODE          TO NM-STATE-CODE
+003950             MOVE OM-TAX-RATE            TO NM-TAX-RATE
+003960             WRITE NM-REC
+003970             MOVE OM-STATE-CODE          TO AD-STATE-CODE
+003980             MOVE 'REJECT'               TO AD-ACTION
+003990             MOVE OM-TAX-RATE            TO AD-OLD-RATE
+004000             MOVE ZEROES                 TO AD-NEW-RATE
+004010             MOVE TR-EFFECTIVE-DATE      TO AD-EFF-DATE
+004020             MOVE 'INVALID TRANS CODE'   TO AD-STATUS
+004030             ADD 1 TO W01-REJECT-COUNT
+004040             PERFORM P0670-WRITE-AUDIT-LINE THRU P0679-EXIT
+004050     END-EVALUATE
+004060     .
+004070 P0899-EXIT.
+004080     EXIT.
+004090 
+004100 P0670-WRITE-AUDIT-LINE.
+004110     WRITE AUDIT-REC FROM AUDIT-DETAIL-LINE
+004120     MOVE SPACES TO AUDIT-DETAIL-LINE
+004130     .
+004140 P0679-EXIT.
+004150     EXIT.
+004160 
+004170 P0900-READ-MASTER.
+004180     READ OLD-MASTER
+004190         AT END
+004200             MOVE 'Y' TO WS-MASTER-EOF-SW
+004210     END-READ
+004220     .
+004230 P0999-EXIT.
+004240     EXIT.
+004250 
+004260* A STATE CODE MAY APPEAR ON ONLY ONE TRANSACTION PER RUN - A
+004270* SECOND TRANSACTION AGAINST A KEY ALREADY SEEN THIS RUN IS LOGGED
+004280* AS A DUPLICATE AND SKIPPED RATHER THAN APPLIED.
+004290 P0950-READ-TRANS.
+004300     READ TRANS-SORTED
+004310         AT END
+004320             MOVE 'Y' TO WS-TRANS-EOF-SW
+004330     END-READ
+004340 
+004350     IF NOT WS-TRANS-EOF
+004360         IF TR-STATE-CODE = WS-PRIOR-TRANS-KEY
+004370             MOVE TR-STATE-CODE          TO AD-STATE-CODE
+004380             MOVE 'REJECT'               TO AD-ACTION
+004390             MOVE ZEROES                 TO AD-OLD-RATE
+004400             MOVE TR-NEW-RATE            TO AD-NEW-RATE
+004410             MOVE TR-EFFECTIVE-DATE      TO AD-EFF-DATE
+004420             MOVE 'DUPLICATE TRANS THIS RUN' TO AD-STATUS
+004430             PERFORM P0670-WRITE-AUDIT-LINE THRU P0679-EXIT
+004440             ADD 1 TO W01-REJECT-COUNT
+004450             PERFORM P0950-READ-TRANS    THRU P0959-EXIT
+004460         ELSE
+004470             MOVE TR-STATE-CODE TO WS-PRIOR-TRANS-KEY
+004480         END-IF
+004490     END-IF
+004500     .
+004510 P0959-EXIT.
+004520     EXIT.
+004530 
+004540* END OF PROGRAM
