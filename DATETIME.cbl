@@ -1,169 +1,219 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. DATETIME.
-        AUTHOR. REF.
-        DATE-WRITTEN. 2024-06-29
-        DATE-COMPILED. 2024-06-29
-
-        ENVIRONMENT DIVISION.
-        INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-        * No files are neccessary to configure because,
-        * there is no use for that, as this is a date-time
-        * program.
-
-        DATA DIVISION.
-        FILE SECTION.
-
-        WORKING-STORAGE SECTION.
-        01 WS-WORK-FIELDS.
-            05 WS-FILLER1                   PIC X(37) VALUE 
-            'DATE-TIME WORKING STORAGE BEGINS HERE'.
-            05 WS-TIME-HOUR-C3              PIC 9(2)  COMP-3 VALUE ZERO.
-            05 WS-DATE-TIME                 PIC X(16).
-            05 WS-TIME-HOUR                 PIC Z9.
-            05 WS-TIME                      PIC X(6)  VALUE  ':MM AM'.
-            05 WS-TIMELINE                  PIC X(14) VALUE  
-                                                 'TIME: HH:MM AM'.
-            05 WS-DATE-LITERAL              PIC X(6) VALUE  'DATE:  '.
-            05 WS-DAY-OF-WEEK-9             PIC 9(1) VALUE ZERO.
-            05 WS-DAY-OF-WEEK-X             PIC X(10) VALUE SPACES.
-            05 WS-MONTH-X                   PIC X(10) VALUE SPACES.
-            05 WS-DD-X.
-                10 WS-DD1                   PIC X(10) VALUE SPACE.
-                10 WS-DD2                   PIC X(10) VALUE SPACE.
-                10 WS-DD3                   PIC X(10) VALUE SPACE.
-            05 WS-YYYYMMDD
-                10 WS-YYYY                 PIC X(4) VALUE SPACES.
-                10 WS-MM                   PIC X(2) VALUE SPACES.
-                10 WS-DD                   PIC X(2) VALUE SPACES.
-            05 WS-PLACE-MARK               PIC 9(3) COMP-3 VALUE ZERO.
-            05 WS-TEST-BYTE                PIC X(1) VALUE SPACES.
-                88 WS-TEST-BYTE-BLANK          VALUE SPACES.
-        01  WS-OUT-DATE-LAYOUT             PIC X(35) VALUE SPACES.
-
-        LINKAGE SECTION.
-
-        01  LS-DATELINE.                PIC X(35) VALUE JUSTIFIED RIGHT.
-        01  LS-TIMELINE.                PIC X(14).
-
-        PROCEDURE DIVISION USING
-                            LS-DAELINE LS-TIMELINE.
-
-        0000-MAINLINE.
-            PERFORM 1000-INITIALIZE        THRU 1000-EXIT
-            PERFORM 2000-FORMAT-DATELINE   THRU 2000-EXIT
-            PERFORM 2500-BUILD-TIME-STRING THRU 2500-EXIT
-            PERFORM 3000-TERMINATE         THRU 3000-EXIT
-
-            GOBACK
-
-            .
-        0000-EXIT.
-            EXIT.
-
-        1000-INITIALIZATION.
-
-            MOVE FUNCTION CURRENT-DATE (1:16)   TO WS-DATE-TIME
-            MOVE WS-DATE-TIME (1:8)             TO WS-YYYYMMDD
-            MOVE WS-DATE-TIME (9:2)             TO WS-TIME-HOUR-C3
-            ACCEPT WS-DAY-OF-WEEK-9 FROM DAY-OF-WEEK
-
-            .
-        1000-EXIT.
-            EXIT.                
-
-        2000-FORMAT-DATELINE.
-
-            EVALUATE WS-DAY-OF-WEEK-9
-                WHEN    1      MOVE 'MONDAY'       TO WS-DAY-OF-WEEK-X
-                WHEN    2      MOVE 'TUESDAY'      TO WS-DAY-OF-WEEK-X
-                WHEN    3      MOVE 'WEDNESDAY'    TO WS-DAY-OF-WEEK-X
-                WHEN    4      MOVE 'THURSDAY'     TO WS-DAY-OF-WEEK-X
-                WHEN    5      MOVE 'FRIDAY'       TO WS-DAY-OF-WEEK-X
-                WHEN    6      MOVE 'SATURDAY'     TO WS-DAY-OF-WEEK-X
-                WHEN    7      MOVE 'SUNDAY'       TO WS-DAY-OF-WEEK-X
-                WHEN OTHER     MOVE 'INVALIDX'     TO WS-DAY-OF-WEEK-X
-            END-EVALUATE                 
-
-            EVALUATE WS-MM
-                WHEN    '01'   MOVE 'JANUARY'      TO WS-MONTH-X
-                WHEN    '02'   MOVE 'FEBRUARY'     TO WS-MONTH-X
-                WHEN    '03'   MOVE 'MARCH'        TO WS-MONTH-X
-                WHEN    '04'   MOVE 'APRIL'        TO WS-MONTH-X
-                WHEN    '05'   MOVE 'MAY'          TO WS-MONTH-X
-                WHEN    '06'   MOVE 'JUNE'         TO WS-MONTH-X
-                WHEN    '07'   MOVE 'JULY'         TO WS-MONTH-X
-                WHEN    '08'   MOVE 'AUGUST'       TO WS-MONTH-X
-                WHEN    '09'   MOVE 'SEPTEMBER'    TO WS-MONTH-X
-                WHEN    '10'   MOVE 'OCTOBER'      TO WS-MONTH-X
-                WHEN    '11'   MOVE 'NOVEMBER'     TO WS-MONTH-X
-                WHEN    '12'   MOVE 'DECEMBER'     TO WS-MONTH-X
-                WHEN OTHER     MOVE 'INVALIDX'     TO WS-MONTH-X
-            END-EVALUATE
-
-            IF WS-DD < '10'
-                MOVE WS-DD (2:1) TO WS-DD1
-                MOVE 'X'         TO WS-DD2
-            ELSE
-                MOVE WS-DD       TO WS-DD-X
-                MOVE 'X'         TO WS-DD3
-            END-IF
-
-            STRING WS-DATE-LITERAL
-                   WS-DAY-OF-WEEK-X  ', '
-                   WS-MONTH-X        ' '
-                   WS-DD-X           ', '
-                   WS-YYYY
-                DELIMITED BY 'X'
-                    INTO WS-OUT-DATE-LAYOUT
-            
-            IF WS-OUT-DATE-LAYOUT (35:1) = SPACES
-                MOVE +35 TO WS-PLACE-MARK
-
-                PERFORM UNTIL NOT WS-TEST-BYTE-BLANK
-                    SUBTRACY 1 FROM WS-PLACE-MARK
-                    MOVE WS-OUT-DATE-LAYOUT (WS-PLACE-MARK:1)
-                        TO WS-TEST-BYTE
-                END-PERFORM
-            END-IF
-
-            MOVE WS-OUT-DATE-LAYOUT (1:WS-PLACE-MARK) TO LS-DATELINE
-
-            .
-        2000-EXIT.
-            EXIT.
-
-        2500-BUILD-TIME-STRING.
-
-            EVALUATE WS-TIME-HOUR-C3
-                WHEN 0
-                    MOVE  12    TO WS-TIME-HOUR
-                    MOVE '12'   TO WS-TIMELINE (7:2)
-                WHEN 1 THRU 11
-                    MOVE WS-TIME-HOUR-C3 TO WS-TIME-HOUR
-                WHEN 12
-                    MOVE WS-TIME-HOUR-C3 TO WS-TIME-HOUR
-                    MOVE 'PM'            TO WS-TIMELINE (13:2)
-                WHEN 13 THRU 23
-                    SUBTRACT 12         FROM WS-TIME-HOUR-C3
-                    MOVE WS-TIME-HOUR-C3 TO WS-TIME-HOUR
-                    MOVE 'PM'            TO WS-TIMELINE (13:2)
-                WHEN OTHER
-                    DISPLAY  'PROBLEM BUILDING TIME STRING'
-            END-EVALUATE
-
-            MOVE WS-DATE-TIME (11:2)     TO WS-TIMELINE (10:2)
-            MOVE WS-TIME-HOUR            TO WS-TIMELINE (7:2)
-            MOVE WS-TIMELINE             TO LS-TIMELINE
-
-            .
-        2500-EXIT.
-            EXIT.
-        
-        3000-TERMINATE.
-            MOVE  +0 TO RETURN-CODE
-            .
-        3000-EXIT.
-            EXIT.
-
-        * End of program DATETIME.cbl
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. DATETIME.
+000120 AUTHOR. REF.
+000130 DATE-WRITTEN. 2024-06-29.
+000140 DATE-COMPILED. 2024-06-29.
+000150*
+000160* MODIFICATION HISTORY
+000170*    2026-08-08  REF  ALSO DERIVE AND RETURN THE CURRENT FISCAL
+000180*                      YEAR/PERIOD (4-4-5 RETAIL CALENDAR, FISCAL
+000190*                      YEAR BEGINNING MARCH 1) FOR BONUS'S HEADING.
+000200*
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240*
+000250* No files are neccessary to configure because,
+000260* there is no use for that, as this is a date-time
+000270* program.
+000280*
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 
+000320 WORKING-STORAGE SECTION.
+000330 01 WS-WORK-FIELDS.
+000340     05 WS-FILLER1                   PIC X(37) VALUE
+000350     'DATE-TIME WORKING STORAGE BEGINS HERE'.
+000360     05 WS-TIME-HOUR-C3              PIC 9(2)  COMP-3 VALUE ZERO.
+000370     05 WS-DATE-TIME                 PIC X(16).
+000380     05 WS-TIME-HOUR                 PIC Z9.
+000390     05 WS-TIME                      PIC X(6)  VALUE  ':MM AM'.
+000400     05 WS-TIMELINE                  PIC X(14) VALUE
+000410                                          'TIME: HH:MM AM'.
+000420     05 WS-DATE-LITERAL              PIC X(6) VALUE  'DATE:  '.
+000430     05 WS-DAY-OF-WEEK-9             PIC 9(1) VALUE ZERO.
+000440     05 WS-DAY-OF-WEEK-X             PIC X(10) VALUE SPACES.
+000450     05 WS-MONTH-X                   PIC X(10) VALUE SPACES.
+000460     05 WS-DD-X.
+000470         10 WS-DD1                   PIC X(10) VALUE SPACE.
+000480         10 WS-DD2                   PIC X(10) VALUE SPACE.
+000490         10 WS-DD3                   PIC X(10) VALUE SPACE.
+000500     05 WS-YYYYMMDD.
+000510         10 WS-YYYY                 PIC X(4) VALUE SPACES.
+000520         10 WS-MM                   PIC X(2) VALUE SPACES.
+000530         10 WS-DD                   PIC X(2) VALUE SPACES.
+000540     05 WS-PLACE-MARK               PIC 9(3) COMP-3 VALUE ZERO.
+000550     05 WS-TEST-BYTE                PIC X(1) VALUE SPACES.
+000560         88 WS-TEST-BYTE-BLANK          VALUE SPACES.
+000570*
+000580* FISCAL YEAR/PERIOD WORK FIELDS - 4-4-5 RETAIL CALENDAR, FISCAL
+000590* YEAR BEGINS MARCH 1 SO PERIOD 01 = MARCH AND PERIOD 12 = FEBRUARY.
+000600*
+000610     05 WS-FSC-MM-N                 PIC 9(2)  VALUE ZERO.
+000620     05 WS-FSC-YY-N                 PIC 9(2)  VALUE ZERO.
+000630     05 WS-FSC-YEAR-S                PIC S9(3) COMP-3 VALUE ZERO.
+000640     05 WS-FSC-YEAR                 PIC 9(2)  VALUE ZERO.
+000650     05 WS-FSC-PERIOD                PIC 9(2)  VALUE ZERO.
+000660     05 WS-FISCAL-LINE               PIC X(8)  VALUE SPACES.
+000670 01  WS-OUT-DATE-LAYOUT             PIC X(35) VALUE SPACES.
+000680 
+000690 LINKAGE SECTION.
+000700 
+000710 01  LS-DATELINE                 PIC X(35) JUSTIFIED RIGHT.
+000720 01  LS-TIMELINE                 PIC X(14).
+000730 01  LS-FISCAL-LINE               PIC X(8).
+000740 
+000750 PROCEDURE DIVISION USING
+000760                     LS-DATELINE LS-TIMELINE LS-FISCAL-LINE.
+000770 
+000780 0000-MAINLINE.
+000790     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+000800     PERFORM 2000-FORMAT-DATELINE   THRU 2000-EXIT
+000810     PERFORM 2500-BUILD-TIME-STRING THRU 2500-EXIT
+000820     PERFORM 2700-FORMAT-FISCAL-LINE THRU 2700-EXIT
+000830     PERFORM 3000-TERMINATE         THRU 3000-EXIT
+000840 
+000850     GOBACK
+000860 
+000870     .
+000880 0000-EXIT.
+000890     EXIT.
+000900 
+000910 1000-INITIALIZE.
+000920 
+000930     MOVE FUNCTION CURRENT-DATE (1:16)   TO WS-DATE-TIME
+000940     MOVE WS-DATE-TIME (1:8)             TO WS-YYYYMMDD
+000950     MOVE WS-DATE-TIME (9:2)             TO WS-TIME-HOUR-C3
+000960     ACCEPT WS-DAY-OF-WEEK-9 FROM DAY-OF-WEEK
+000970 
+000980     .
+000990 1000-EXIT.
+001000     EXIT.
+001010 
+001020 2000-FORMAT-DATELINE.
+001030 
+001040     EVALUATE WS-DAY-OF-WEEK-9
+001050         WHEN    1      MOVE 'MONDAY'       TO WS-DAY-OF-WEEK-X
+001060         WHEN    2      MOVE 'TUESDAY'      TO WS-DAY-OF-WEEK-X
+001070         WHEN    3      MOVE 'WEDNESDAY'    TO WS-DAY-OF-WEEK-X
+001080         WHEN    4      MOVE 'THURSDAY'     TO WS-DAY-OF-WEEK-X
+001090         WHEN    5      MOVE 'FRIDAY'       TO WS-DAY-OF-WEEK-X
+001100         WHEN    6      MOVE 'SATURDAY'     TO WS-DAY-OF-WEEK-X
+001110         WHEN    7      MOVE 'SUNDAY'       TO WS-DAY-OF-WEEK-X
+001120         WHEN OTHER     MOVE 'INVALIDX'     TO WS-DAY-OF-WEEK-X
+001130     END-EVALUATE
+001140 
+001150     EVALUATE WS-MM
+001160         WHEN    '01'   MOVE 'JANUARY'      TO WS-MONTH-X
+001170         WHEN    '02'   MOVE 'FEBRUARY'     TO WS-MONTH-X
+001180         WHEN    '03'   MOVE 'MARCH'        TO WS-MONTH-X
+001190         WHEN    '04'   MOVE 'APRIL'        TO WS-MONTH-X
+001200         WHEN    '05'   MOVE 'MAY'          TO WS-MONTH-X
+001210         WHEN    '06'   MOVE 'JUNE'         TO WS-MONTH-X
+001220         WHEN    '07'   MOVE 'JULY'         TO WS-MONTH-X
+001230         WHEN    '08'   MOVE 'AUGUST'       TO WS-MONTH-X
+001240         WHEN    '09'   MOVE 'SEPTEMBER'    TO WS-MONTH-X
+001250         WHEN    '10'   MOVE 'OCTOBER'      TO WS-MONTH-X
+001260         WHEN    '11'   MOVE 'NOVEMBER'     TO WS-MONTH-X
+001270         WHEN    '12'   MOVE 'DECEMBER'     TO WS-MONTH-X
+001280         WHEN OTHER     MOVE 'INVALIDX'     TO WS-MONTH-X
+001290     END-EVALUATE
+001300 
+001310     IF WS-DD < '10'
+001320         MOVE WS-DD (2:1) TO WS-DD1
+001330         MOVE 'X'         TO WS-DD2
+001340     ELSE
+001350         MOVE WS-DD       TO WS-DD-X
+001360         MOVE 'X'         TO WS-DD3
+001370     END-IF
+001380 
+001390     STRING WS-DATE-LITERAL
+001400            WS-DAY-OF-WEEK-X  ', '
+001410            WS-MONTH-X        ' '
+001420            WS-DD-X           ', '
+001430            WS-YYYY
+001440         DELIMITED BY 'X'
+001450             INTO WS-OUT-DATE-LAYOUT
+001460 
+001470     IF WS-OUT-DATE-LAYOUT (35:1) = SPACES
+001480         MOVE +35 TO WS-PLACE-MARK
+001490 
+001500         PERFORM UNTIL NOT WS-TEST-BYTE-BLANK
+001510             SUBTRACT 1 FROM WS-PLACE-MARK
+001520             MOVE WS-OUT-DATE-LAYOUT (WS-PLACE-MARK:1)
+001530                 TO WS-TEST-BYTE
+001540         END-PERFORM
+001550     END-IF
+001560 
+001570     MOVE WS-OUT-DATE-LAYOUT (1:WS-PLACE-MARK) TO LS-DATELINE
+001580 
+001590     .
+001600 2000-EXIT.
+001610     EXIT.
+001620 
+001630 2500-BUILD-TIME-STRING.
+001640 
+001650     EVALUATE WS-TIME-HOUR-C3
+001660         WHEN 0
+001670             MOVE  12    TO WS-TIME-HOUR
+001680             MOVE '12'   TO WS-TIMELINE (7:2)
+001690         WHEN 1 THRU 11
+001700             MOVE WS-TIME-HOUR-C3 TO WS-TIME-HOUR
+001710         WHEN 12
+001720             MOVE WS-TIME-HOUR-C3 TO WS-TIME-HOUR
+001730             MOVE 'PM'            TO WS-TIMELINE (13:2)
+001740         WHEN 13 THRU 23
+001750             SUBTRACT 12         FROM WS-TIME-HOUR-C3
+001760             MOVE WS-TIME-HOUR-C3 TO WS-TIME-HOUR
+001770             MOVE 'PM'            TO WS-TIMELINE (13:2)
+001780         WHEN OTHER
+001790             DISPLAY  'PROBLEM BUILDING TIME STRING'
+001800     END-EVALUATE
+001810 
+001820     MOVE WS-DATE-TIME (11:2)     TO WS-TIMELINE (10:2)
+001830     MOVE WS-TIME-HOUR            TO WS-TIMELINE (7:2)
+001840     MOVE WS-TIMELINE             TO LS-TIMELINE
+001850 
+001860     .
+001870 2500-EXIT.
+001880     EXIT.
+001890 
+001900* BUILD THE FISCAL YEAR/PERIOD STRING - FISCAL YEAR BEGINS MARCH 1,
+001910* SO CALENDAR JAN/FEB BELONG TO THE PRIOR FISCAL YEAR, PERIODS 11/12.
+001920 2700-FORMAT-FISCAL-LINE.
+001930 
+001940     MOVE WS-MM                    TO WS-FSC-MM-N
+001950     MOVE WS-YYYY (3:2)            TO WS-FSC-YY-N
+001960 
+001970     IF WS-FSC-MM-N < 3
+001980         COMPUTE WS-FSC-PERIOD = WS-FSC-MM-N + 10
+001990         COMPUTE WS-FSC-YEAR-S = WS-FSC-YY-N - 1
+002000     ELSE
+002010         COMPUTE WS-FSC-PERIOD = WS-FSC-MM-N - 2
+002020         MOVE WS-FSC-YY-N          TO WS-FSC-YEAR-S
+002030     END-IF
+002040 
+002050     IF WS-FSC-YEAR-S < 0
+002060         ADD 100 TO WS-FSC-YEAR-S
+002070     END-IF
+002080     MOVE WS-FSC-YEAR-S            TO WS-FSC-YEAR
+002090 
+002100     STRING 'FY'        DELIMITED BY SIZE
+002110            WS-FSC-YEAR  DELIMITED BY SIZE
+002120            ' P'        DELIMITED BY SIZE
+002130            WS-FSC-PERIOD DELIMITED BY SIZE
+002140         INTO WS-FISCAL-LINE
+002150 
+002160     MOVE WS-FISCAL-LINE           TO LS-FISCAL-LINE
+002170 
+002180     .
+002190 2700-EXIT.
+002200     EXIT.
+002210 
+002220 3000-TERMINATE.
+002230     MOVE  +0 TO RETURN-CODE
+002240     .
+002250 3000-EXIT.
+002260     EXIT.
+002270 
+002280* End of program DATETIME.cbl
