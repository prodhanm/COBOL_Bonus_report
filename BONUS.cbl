@@ -1,411 +1,857 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. BONUS.
-        AUTHOR. REF.
-        INSTALLATION. REF.
-        DATE-WRITTEN. 2024-06-29.
-        DATE-COMPILED. 2024-06-29.
-
-        ENVIRONMENT DIVISION.
-
-        INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-            SELECT INPUT-BONUS ASSIGN TO INBONUS.
-            SELECT STATE-TAX   ASSIGN TO INSTTAX.
-            SELECT OUT-REPORT  ASSIGN TO OUTREPT.
-
-        DATA DIVISION.
-        FILE SECTION.
-        * INSTTAX
-        FD  STATE-TAX
-            RECORDING MODE IS F
-            LABEL RECORDS ARE STANDARD
-            RECORD CONTAINS 80 CHARACTERS
-            BLOCK CONTAINS 0 RECORDS
-            DATA RECORD IS INPUT-STATE-RECORD.
-        01  INPUT-STATE-RECORD.
-            05  STATE-CODE                  PIC X(2).
-            05  FILLER                      PIC X.
-            05  STATE-TAX-NUMBER            PIC V999999.
-            05  FILLER                      PIC X(71).
-
-        * INPUT-BONUS
-        FD  INPUT-BONUS
-            RECORDING MODE IS F
-            LABEL RECORDS ARE STANDARD
-            RECORD CONTAINS 76 CHARACTERS
-            BLOCK CONTAINS 0 RECORDS
-            DATA RECORD IS INPUT-RECORD.
-        01  INPUT-RECORD.
-            05  IN-STATE-CODE               PIC X(20).
-            05  IN-LAST-NAME                PIC X(20).
-            05  IN-FIRST-NAME               PIC X(15).
-            05  IN-MID-INIT                 PIC X.
-            05  IN-BONUS-AMT                PIC S9(7) V99 COMP-3.
-            05  IN-FED-EXEMPT-IND           PIC X.
-            05  IN-STATE-EXEMPT-IND         PIC X.
-            05  IN-FILLER                   PIC X(31).
-
-        * OUT-REPORT
-        FD  OUT-REPORT
-            RECORDING MODE IS F
-            LABEL RECORDS ARE STANDARD
-            RECORD CONTAINS 133 CHARACTERS
-            BLOCK CONTAINS 0 RECORDS
-            DATA RECORD IS OUT-REPT-REC.
-        01  OUT-REPT-REC.
-            05  OR-LAST-NAME                PIC X(20).
-            05  FILLER                      PIC X(2).
-            05  OR-FIRST-NAME               PIC X(15).
-            05  FILLER                      PIC X(2).
-            05  OR-MID-INIT                 PIC X.
-            05  FILLER                      PIC X(2).
-            05  OR-STATE-CODE               PIC X(2).
-            05  FILLER                      PIC X(2).
-            05  OR-BONUS-AMT                PIC $$$,$$9.99.
-            05  FILLER                      PIC X(4).
-            05  OR-FED-TAX                  PIC $$$,$$9.99.
-            05  FILLER                      PIC X(1).
-            05  OR-STATE-TAX                PIC $$$,$$9.99.
-            05  FILLER                      PIC X(4).
-            05  OR-NET                      PIC $$$,$$9.99.
-            05  FILLER                      PIC X(2).
-            05  OR-MESSAGE                  PIC X(36).
-
-        WORKING-STORAGE SECTION.
-
-        01  TAX-TABLE-SWITCH               PIC X VALUE 'N'.
-            88  END-OF-TAX-TABLE                 VALUE 'Y'.
-
-        01  STATE-TAX-SWITCH               PIC X VALUE 'N'.
-            88  END-OF-STATE                     VALUE 'Y'.
-
-        01  TAX-TABLE.
-            05  TAXES OCCURS 44 TIMES.
-                10  STATE              PIC X(2).
-                10  FILLER             PIC X.
-                10  TAX                PIC V999999.
-                10  FILLER             PIC X(71).
-
-        01  WS-HOLD-ST-CODE            PIC X(2).
-
-        01  FOOTER-ONE.
-            05 FILLER                 PIC X(22) VALUE SPACES.
-            05 FILLER                 PIC X(15) VALUE 'TOTAL FOR STATE'.
-            05 FILLER                 PIC X  VALUE ":".
-            05 FILLER                 PIC X  VALUE SPACES.
-            05 PR-ST-STATE-CODE       PIC X(2) VALUE " ".
-            05 FILLER                 PIC X(2) VALUE SPACES.
-            05 PR-ST-GROSS            PIC ZZZ,ZZZ,ZZ9.99-.
-            05 FILLER                 PIC X(4) VALUE SPACES.
-            05 PR-ST-FED-TAX          PIC ZZZ,ZZZ,ZZ9.99-.
-            05 FILLER                 PIC X(4) VALUE SPACES.
-            05 PR-ST-STATE-TAX        PIC ZZZ,ZZZ,ZZ9.99-.
-            05 FILLER                 PIC X(4) VALUE SPACES.
-            05 PR-ST-NET              PIC ZZZ,ZZZ,ZZ9.99-.
-
-        01  FOOTER-TWO.
-            05 FILLER                 PIC X(17) VALUE "TOTAL FOR ALL :".
-            05 FILLER                 PIC X(30) VALUE SPACES.
-            05 PR-GR-GROSS            PIC ZZZ,ZZZ,ZZ9.99-.
-            05 FILLER                 PIC X(4) VALUE SPACES.
-            05 PR-GR-FED-TAX          PIC ZZZ,ZZZ,ZZ9.99-.
-            05 FILLER                 PIC X(4) VALUE SPACES.
-            05 PR-GR-STATE-TAX        PIC ZZZ,ZZZ,ZZ9.99-.
-            05 FILLER                 PIC X(4) VALUE SPACES.
-            05 PR-GR-NET              PIC ZZZ,ZZZ,ZZ9.99-.  
-
-        01  WORKING-VARIABLES.
-            05  WS-GROSS              PIC 9(9)V99.
-            05  WS-FED-TAX            PIC 9(9)V99.
-            05  WS-NET                PIC 9(9)V99.
-            05  WS-PERCENT            PIC V99  VALUE .28.
-            05  WS-MESSAGE            PIC X(20) VALUE SPACES.
-            05  WS-ST-GROSS           PIC 9(9)V99.
-            05  WS-ST-FED-TAX         PIC 9(9)V99.
-            05  WS-ST-STATE-TAX       PIC 9(9)V99.
-            05  WS-ST-NET             PIC 9(9)V99.
-            05  WS-GR-GROSS           PIC 9(9)V99.
-            05  WS-GR-FED-TAX         PIC 9(9)V99.
-            05  WS-GR-STATE-TAX       PIC 9(9)V99.
-            05  WS-GR-NET             PIC 9(9)V99.
-            05  BONUS                 PIC X(8)  VALUE 'BONUS'.
-            05  TABLE-SUB             PIC 9(2)  VALUE 1.
-
-        01  HEADING-LINE-1.
-            05  FILLER            PIC X(20) VALUE 'REPORT ID: BONUS'.
-            05  FILLER            PIC X(20) VALUE  SPACE.
-            05  FILLER            PIC X(24) VALUE "MEL'S AMAZING SHOES".
-            05  FILLER            PIC X(12) VALUE SPACE.
-            05  FILLER            PIC X(5)  VALUE SPACE.
-            05  FILLER            PIC X(20) VALUE 'PAGE: '.
-            05  PAGE-COUNT-1      PIC X(2)  VALUE ZERO.
-
-        01  DATE-LINE.
-            05  FILLER            PIC X(45) VALUE SPACE.
-            05  FILLER            PIC X(20) 'MONTHLY BONUS REPORT'.
-            05  FILLER            PIC X(6)  VALUE SPACE.
-            05  HEAD-DATE         PIC X(34).
-
-        01  TIME-LINE.
-            05  FILLER            PIC X(81) VALUE SPACE.
-            05  HEAD-TIME         PIC X(20).
-
-        01  HEADING-LINE-2.
-            05  FILLER           PIC X(20) VALUE 'NAME'.
-            05  FILLER           PIC X(42)  VALUE SPACE.
-            05  FILLER           PIC X(5) VALUE 'STATE'.
-            05  FILLER           PIC X(7) VALUE SPACE.
-            05  FILLER           PIC X(5) VALUE 'GROSS'.
-            05  FILLER           PIC X(9) VALUE SPACE.
-            05  FILLER           PIC X(5) VALUE 'FED TAX'.
-            05  FILLER           PIC X(2) VALUE SPACE.
-            05  FILLER           PIC X(10) VALUE 'STATE TAX'.
-            05  FILLER           PIC X(3) VALUE 'NET'.
-            05  FILLER           PIC X(9) VALUE SPACE.
-            05  FILLER           PIC X(8) VALUE 'MESSAGE'.
-
-        01  HEADING-LINE-3.
-            05  FILLER           PIC X(132) VALUE ALL '_'.
-            05  FILLER           PIC X(42) VALUE SPACE.
-
-        01  W01-ACCUMULATORS.
-            05  W01-REC-IN       PIC S9(04) COMP  VALUE ZERO.
-            05  W01-REC-OUT      PIC S9(04) COMP  VALUE ZERO.
-            05  LINE-COUNT       PIC S9(2)        VALUE ZERO.
-            05  PAGE-COUNT       PIC S9(2)        VALUE ZERO.
-
-        01  W02-SWITCHES.
-            05  W02-IN-EOF-SW    PIC X VALUE 'N'.
-                88  W02-IN-EOF-TRUE    VALUE 'Y'.
-
-        PROCEDURE DIVISION.
-        P0100-MAINLINE.
-
-            PERFORM P0200-INITIALIZE        THRU P0299-EXIT
-
-            PERFORM P1300-POP-TABLE         THRU P1399-EXIT
-                UNTIL END-OF-TAX-TABLE
-                      OR
-                      END-OF-STATE
-
-            PERFORM P0600-GOOD-REC          THRU P0699-EXIT
-                UNTIL W02-IN-EOF-SW = 'Y'
-            PERFORM P0400-WRAP-UP           THRU P0499-EXIT
-            
-            GOBACK
-
-            .
-        P0199-EXIT.
-            EXIT.
-
-        P0200-INITIALIZE.
-
-            OPEN INPUT INPUT-BONUS
-                       STATE-TAX
-                OUTPUT OUT-REPORT
-        * PRIMING READ FOR TABLE
-            PERFORM P1200-READ-TABLE        THRU P1299-EXIT.
-        * DATE AND TIME PROGRAM
-            CALL 'DATETIME' USING HEAD-DATE HEAD-TIME
-        * PRIMING READ
-            PERFORM P0900-READ-INPUT       THRU P0999-EXIT.
-        * FIRST TIME FOR HEADERS
-            PERFORM  P0500-HEADING.
-
-            MOVE  IN-STATE-CODE            TO WS-HOLD-ST-CODE
-
-            IF END-OF-INPUT-FILE
-                DISPLAY 'BONUS - NO INPUT TO PROCESS'
-            END-IF
-
-            .
-        P0299-EXIT.
-            EXIT.
-        * PERFORMING MATH FOR STATE TAX CALCULATIONS
-        P0300-MATH-PROC.
-            IF IN-STATE-CODE  NOT EQUAL  WS-HOLD-ST-CODE
-            PERFORM P1000-FOOTER-ONE THRU P1099-EXIT
-            END-IF.
-
-            MOVE IN-BONUS-AMT TO WS-GROSS
-                 IF IN-FED-EXEMPT-IND = 'N'
-            
-            MULTIPLY WS-GROSS BY WS-PERCENT GIVING WS-FED-TAX
-            MOVE     WS-FED-TAX TO OR-FED-TAX
-
-            MOVE SPACES TO OR-MESSAGE
-
-            SUBTRACT WS-FED-TAX FROM WS-GROSS GIVING WS-NET
-            MOVE WS-NET TO OR-NET
-
-                 ELSE
-                 IF IN-FED-EXEMPT-IND = 'Y'
-            MOVE ZEROES TO WS-FED-TAX
-            MOVE "                    " TO OR-MESSAGE.
-
-            ADD WS-GROSS TO WS-ST-GROSS, WS-GR-GROSS
-            ADD WS-FED-TAX TO WS-ST-FED-TAX, WS-GR-FED-TAX
-            ADD WS-NET TO WS-ST-NET, WS-GR-NET
-            .
-        P0399-EXIT.
-            EXIT.
-
-        P0400-WRAP-UP.
-
-            WRITE OUT-REPT-REC FROM FOOTER-ONE
-            PERFORM P1100-FOOTER-ONE THRU P1199-EXIT
-
-            MOVE "*** END OF REPORT ***" TO OUT-REPT-REC
-            WRITE OUT-REPT-REC
-            CLOSE INPUT-BONUS
-                  OUT-REPORT
-                  STATE-TAX
-
-            DISPLAY 'BONUS - RECORD COUNTS'
-            DISPLAY 'INPUT RECORDS READ: ' W01-REC-IN
-            DISPLAY 'OUTPUT RECORDS OUT: ' W01-REC-OUT
-
-            IF W01-REC-IN = W01-REC-OUT
-                MOVE +0 TO RETURN-CODE
-            ELSE
-                DISPLAY 'BONUS - RECORD COUNTS OUT OF BALANCE'
-                .
-        P0499-EXIT.
-            EXIT.
-
-        P0600-GOOD-REC.
-
-            PERFORM P0300-MATH-PROC     THRU P0399-EXIT
-            MOVE IN-LAST-NAME           TO OR-LAST-NAME
-            MOVE IN-FIRST-NAME          TO OR-FIRST-NAME
-            MOVE IN-MID-INIT            TO OR-MID-INIT
-            MOVE WS-HOLD-ST-CODE        TO OR-STATE-CODE
-            MOVE IN-BONUS-AMT           TO OR-BONUS-AMT
-            PERFORM P0800-WRITE-GOOD   THRU P0899-EXIT
-            ADD 1 TO LINE-COUNT
-            IF LINE-COUNT = 45
-                PERFORM P0500-HEADING  THRU P0599-EXIT
-            END-IF.
-
-            PERFORM P0900-READ-INPUT    THRU P0999-EXIT
-            .
-        P0699-EXIT.
-            EXIT.
-
-        P0800-WRITE-GOOD.
-
-            IF LINE-COUNT = 4
-            WRITE OUT-REPT-REC AFTER ADVANCING 2 LINES
-            ADD 2 TO LINE-COUNT
-            ELSE
-            WRITE OUT-REPT-REC AFTER ADVANCING 1 LINE
-            ADD +1 TO W01-REC-OUT
-            END-IF
-            .
-        P0899-EXIT.
-            EXIT.
-
-        P0900-READ-INPUT.
-            
-                READ INPUT-BONUS
-                    AT END
-                        MOVE 'Y' TO W02-IN-EOF-SW
-                    NOT AT END
-                        ADD +1 TO W01-REC-IN
-                END-READ
-
-
-                .
-        P0999-EXIT.
-
-            EXIT.
-
-        * HEADING FOR EACH PAGE
-        P0500-HEADING.
-            ADD 1 TO PAGE-COUNT.
-            MOVE PAGE-COUNT TO PAGE-COUNT-1
-            MOVE 0 TO LINE-COUNT
-
-            MOVE HEADING-LINE-1 TO OUT-REPT-REC.
-            WRITE OUT-REPT-REC FROM HEADING-LINE-1 
-                AFTER ADVANCING PAGE.
-            
-            MOVE DATE-LINE TO OUT-REPT-REC.
-            WRITE OUT-REPT-REC FROM DATE-LINE.
-
-            MOVE TIME-LINE TO OUT-REPT-REC.
-            WRITE OUT-REPT-REC FROM TIME-LINE.
-
-            MOVE HEADING-LINE-2 TO OUT-REPT-REC.
-            WRITE OUT-REPT-REC FROM HEADING-LINE-2
-                  AFTER ADVANCING 3 LINES.
-
-            MOVE HEADING-LINE-3 TO OUT-REPT-REC.
-            WRITE OUT-REPT-REC FROM HEADING-LINE-3
-                  AFTER ADVANCING 0 LINE.
-            ADD 4 TO LINE-COUNT
-            MOVE SPACES TO OUT-REPT-REC
-
-            .
-        P0599-EXIT.
-            EXIT.
-
-        * PERFORM FOOTERS
-        P1000-FOOTER-ONE.
-            MOVE WS-HOLD-ST-CODE TO PR-ST-STATE-CODE
-            MOVE WS-ST-GROSS TO PR-ST-GROSS
-            MOVE WS-ST-FED-TAX TO PR-ST-FED-TAX
-            MOVE WS-ST-NET TO PR-ST-NET
-
-            WRITE OUT-REPT-REC FROM FOOTER-ONE
-            AFTER ADVANCING 1 LINE
-            MOVE SPACES TO OUT-REPT-REC
-
-            MOVE IN-STATE-CODE TO WS-HOLD-ST-CODE
-            MOVE ZEROES TO WS-ST-GROSS 
-            MOVE ZEROES TO WS-ST-FED-TAX
-            MOVE ZEROES TO WS-ST-NET
-            .
-        P1099-EXIT.
-            EXIT.
-
-        P1100-FOOTER-TWO.
-                MOVE WS-GR-GROSS TO PR-GR-GROSS
-                MOVE WS-GR-FED-TAX TO PR-GR-FED-TAX
-                MOVE WS-GR-NET TO PR-GR-NET
-
-                WRITE OUT-REPT-REC FROM FOOTER-TWO
-                AFTER ADVANCING 1 LINE
-
-
-
-
-
-                .
-        P1199-EXIT.
-            EXIT.
-
-        P1200-READ-TABLE.
-            READ STATE-TAX
-                AT END
-                    MOVE 'Y' TO END-OF-TAX-TABLE
-            END-READ
-            .
-        P1299-EXIT.
-            EXIT.
-
-        P1300-POP-TABLE.
-            MOVE INPUT-STATE-RECORD TO TAXES(TABLE-SUB)
-            ADD 1 TO TABLE-SUB
-
-            IF TABLE-SUB IS GREATEER THAN 44
-                THEN MOVE 'Y' TO TAX-TABLE-SWITCH
-            END-IF
-
-            PERFORM P1200-READ-TABLE THRU P1299-EXIT
-            .
-        P1399-EXIT.
-            EXIT.
-
-        * END OF PROGRAM
-        
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. BONUS.
+000120 AUTHOR. REF.
+000130 INSTALLATION. REF.
+000140 DATE-WRITTEN. 2024-06-29.
+000150 DATE-COMPILED. 2024-06-29.
+000160*
+000170* MODIFICATION HISTORY
+000180*    2026-08-08  REF  STATE TAX CALCULATION AND STATE EXEMPTION.
+000190*    2026-08-08  REF  DEPARTMENT CONTROL BREAK AND COMMA-DELIMITED
+000200*                      OUTDELIM EXPORT ADDED ALONGSIDE OUT-REPORT.
+000210*    2026-08-08  REF  HEADING NOW PRINTS THE CURRENT FISCAL YEAR/
+000220*                      PERIOD RETURNED BY DATETIME.
+000230*    2026-08-08  REF  PAGE-COUNT WIDENED TO 4 DIGITS AND A PAGE
+000240*                      TOTAL LINE NOW PRINTS AT EACH PAGE BREAK.
+000250*    2026-08-08  REF  CORRECTED FD BONUS-YTD RECORD CONTAINS TO
+000260*                      MATCH THE ACTUAL 69-BYTE YTD-REC LAYOUT.
+000270*    2026-08-08  REF  WIDENED THE YTD EDITED FIELDS TO HOLD SIX-
+000280*                      FIGURE RUNNING TOTALS; SEQUENCE-ERROR MESSAGE
+000290*                      NOW SHOWS DEPT-CODE CONTEXT TOO.
+000300*    2026-08-08  REF  STATE/DEPT HOLD CODES NOW SEED FROM THE FIRST
+000310*                      VALIDATED RECORD INSTEAD OF THE PRIMING READ;
+000320*                      BONUSYTD OPEN NOW ONLY TREATS STATUS 35 AS
+000330*                      "FILE DOESN'T EXIST YET" AND ABORTS ON ANY
+000340*                      OTHER I/O ERROR INSTEAD OF RECREATING THE
+000350*                      FILE; YTD EDITED FIELDS WIDENED AGAIN TO HOLD
+000360*                      THE FULL NINE-DIGIT RUNNING TOTAL; OUTDELIM
+000370*                      AMOUNTS NOW CARRY A REAL DECIMAL POINT; THE
+000380*                      PARTIAL-PAGE TOTAL NO LONGER PRINTS TWICE WHEN
+000390*                      THE LAST INPUT RECORD LANDS ON A PAGE BREAK;
+000400*                      DROPPED THE UNREACHABLE STATE-NOT-FOUND BRANCH
+000410*                      OUT OF P0320-CALC-STATE-TAX.
+000420*
+000430 ENVIRONMENT DIVISION.
+000440 
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT INPUT-BONUS ASSIGN TO INBONUS.
+000480     SELECT STATE-TAX   ASSIGN TO INSTTAX.
+000490     SELECT OUT-REPORT  ASSIGN TO OUTREPT.
+000500     SELECT OUT-DELIM   ASSIGN TO OUTDELIM
+000510             ORGANIZATION IS LINE SEQUENTIAL.
+000520     SELECT BAD-BONUS   ASSIGN TO BADBONUS.
+000530     SELECT BONUS-YTD   ASSIGN TO BONUSYTD
+000540             ORGANIZATION IS INDEXED
+000550             ACCESS MODE IS DYNAMIC
+000560             RECORD KEY IS YTD-KEY
+000570             FILE STATUS IS WS-YTD-STATUS.
+000580 
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610*
+000620* INSTTAX
+000630*
+000640 FD  STATE-TAX
+000650     RECORDING MODE IS F
+000660     LABEL RECORDS ARE STANDARD
+000670     RECORD CONTAINS 80 CHARACTERS
+000680     BLOCK CONTAINS 0 RECORDS
+000690     DATA RECORD IS INPUT-STATE-RECORD.
+000700 01  INPUT-STATE-RECORD.
+000710     05  STATE-CODE                  PIC X(2).
+000720     05  FILLER                      PIC X.
+000730     05  STATE-TAX-NUMBER            PIC V999999.
+000740     05  FILLER                      PIC X(71).
+000750*
+000760* INPUT-BONUS
+000770*
+000780 FD  INPUT-BONUS
+000790     RECORDING MODE IS F
+000800     LABEL RECORDS ARE STANDARD
+000810     RECORD CONTAINS 76 CHARACTERS
+000820     BLOCK CONTAINS 0 RECORDS
+000830     DATA RECORD IS INPUT-RECORD.
+000840 01  INPUT-RECORD.
+000850     05  IN-STATE-CODE               PIC X(20).
+000860     05  IN-LAST-NAME                PIC X(20).
+000870     05  IN-FIRST-NAME               PIC X(15).
+000880     05  IN-MID-INIT                 PIC X.
+000890     05  IN-BONUS-AMT                PIC S9(7)V99 COMP-3.
+000900     05  IN-FED-EXEMPT-IND           PIC X.
+000910     05  IN-STATE-EXEMPT-IND         PIC X.
+000920     05  IN-DEPT-CODE                PIC X(4).
+000930     05  IN-FILLER                   PIC X(9).
+000940*
+000950* OUT-REPORT
+000960*
+000970 FD  OUT-REPORT
+000980     RECORDING MODE IS F
+000990     LABEL RECORDS ARE STANDARD
+001000     RECORD CONTAINS 193 CHARACTERS
+001010     BLOCK CONTAINS 0 RECORDS
+001020     DATA RECORD IS OUT-REPT-REC.
+001030 01  OUT-REPT-REC.
+001040     05  OR-LAST-NAME                PIC X(20).
+001050     05  FILLER                      PIC X(2).
+001060     05  OR-FIRST-NAME               PIC X(15).
+001070     05  FILLER                      PIC X(2).
+001080     05  OR-MID-INIT                 PIC X.
+001090     05  FILLER                      PIC X(2).
+001100     05  OR-STATE-CODE               PIC X(2).
+001110     05  FILLER                      PIC X(2).
+001120     05  OR-DEPT-CODE                PIC X(4).
+001130     05  FILLER                      PIC X(2).
+001140     05  OR-BONUS-AMT                PIC $$$,$$9.99.
+001150     05  FILLER                      PIC X(4).
+001160     05  OR-FED-TAX                  PIC $$$,$$9.99.
+001170     05  FILLER                      PIC X(1).
+001180     05  OR-STATE-TAX                PIC $$$,$$9.99.
+001190     05  FILLER                      PIC X(4).
+001200     05  OR-NET                      PIC $$$,$$9.99.
+001210     05  FILLER                      PIC X(2).
+001220     05  OR-YTD-GROSS                PIC $,$$$,$$$,$$9.99.
+001230     05  FILLER                      PIC X(2).
+001240     05  OR-YTD-TAX                  PIC $,$$$,$$$,$$9.99.
+001250     05  FILLER                      PIC X(2).
+001260     05  OR-YTD-NET                  PIC $,$$$,$$$,$$9.99.
+001270     05  FILLER                      PIC X(2).
+001280     05  OR-MESSAGE                  PIC X(36).
+001290*
+001300* OUTDELIM - COMMA-DELIMITED EXPORT OF THE SAME DETAIL LINES ON
+001310* OUT-REPORT, UNEDITED NUMERIC FIELDS, FOR PAYROLL TO LOAD INTO A
+001320* SPREADSHEET WITHOUT RE-PARSING THE PRINT LAYOUT.
+001330*
+001340 FD  OUT-DELIM
+001350     LABEL RECORDS ARE STANDARD
+001360     DATA RECORD IS DELIM-REC.
+001370 01  DELIM-REC                      PIC X(100).
+001380*
+001390* BADBONUS - REJECTED INPUT RECORDS, WITH REASON
+001400*
+001410 FD  BAD-BONUS
+001420     RECORDING MODE IS F
+001430     LABEL RECORDS ARE STANDARD
+001440     RECORD CONTAINS 108 CHARACTERS
+001450     BLOCK CONTAINS 0 RECORDS
+001460     DATA RECORD IS BAD-REC.
+001470 01  BAD-REC.
+001480     05  BR-STATE-CODE               PIC X(20).
+001490     05  BR-LAST-NAME                PIC X(20).
+001500     05  BR-FIRST-NAME               PIC X(15).
+001510     05  BR-MID-INIT                 PIC X.
+001520     05  BR-BONUS-AMT                PIC S9(7)V99 COMP-3.
+001530     05  BR-FED-EXEMPT-IND           PIC X.
+001540     05  BR-STATE-EXEMPT-IND         PIC X.
+001550     05  BR-DEPT-CODE                PIC X(4).
+001560     05  BR-FILLER                   PIC X(9).
+001570     05  BR-REASON-CODE              PIC X(2).
+001580     05  BR-REASON-TEXT              PIC X(30).
+001590*
+001600* BONUSYTD - YEAR-TO-DATE BONUS TOTALS CARRIED FORWARD ACROSS
+001610* MONTHLY RUNS, ONE RECORD PER EMPLOYEE, KEYED BY EMPLOYEE NAME.
+001620*
+001630 FD  BONUS-YTD
+001640     RECORDING MODE IS F
+001650     LABEL RECORDS ARE STANDARD
+001660     RECORD CONTAINS 69 CHARACTERS
+001670     BLOCK CONTAINS 0 RECORDS
+001680     DATA RECORD IS YTD-REC.
+001690 01  YTD-REC.
+001700     05  YTD-KEY.
+001710         10  YTD-LAST-NAME           PIC X(20).
+001720         10  YTD-FIRST-NAME          PIC X(15).
+001730         10  YTD-MID-INIT            PIC X.
+001740     05  YTD-GROSS                  PIC S9(9)V99 COMP-3.
+001750     05  YTD-FED-TAX                PIC S9(9)V99 COMP-3.
+001760     05  YTD-STATE-TAX               PIC S9(9)V99 COMP-3.
+001770     05  YTD-NET                    PIC S9(9)V99 COMP-3.
+001780     05  YTD-FILLER                 PIC X(9).
+001790 
+001800 WORKING-STORAGE SECTION.
+001810 
+001820 01  TAX-TABLE-SWITCH               PIC X VALUE 'N'.
+001830     88  END-OF-TAX-TABLE                 VALUE 'Y'.
+001840 
+001850 01  STATE-TAX-SWITCH               PIC X VALUE 'N'.
+001860     88  END-OF-STATE                     VALUE 'Y'.
+001870 
+001880 01  WS-YTD-STATUS               PIC X(2) VALUE '00'.
+001890     88  WS-YTD-NOT-FOUND             VALUE '23'.
+001900     88  WS-YTD-FILE-NOT-FOUND        VALUE '35'.
+001910 
+001920 01  WS-YTD-TAX                 PIC 9(9)V99.
+001930 
+001940 01  WS-DELIM-LINE              PIC X(100).
+001950 
+001960 01  TAX-TABLE.
+001970     05  TAXES OCCURS 44 TIMES
+001980             INDEXED BY TX-IDX.
+001990         10  STATE              PIC X(2).
+002000         10  FILLER             PIC X.
+002010         10  TAX                PIC V999999.
+002020         10  FILLER             PIC X(71).
+002030 
+002040 01  WS-HOLD-ST-CODE            PIC X(2).
+002050 
+002060 01  WS-HOLD-DEPT-CODE          PIC X(4).
+002070 
+002080 01  WS-PRIOR-ST-CODE           PIC X(2) VALUE LOW-VALUES.
+002090 
+002100 01  WS-PRIOR-DEPT-CODE         PIC X(4) VALUE LOW-VALUES.
+002110 
+002120 01  WS-VALID-SW                PIC X VALUE 'Y'.
+002130     88  WS-REC-VALID                 VALUE 'Y'.
+002140     88  WS-REC-INVALID               VALUE 'N'.
+002150 
+002160 01  WS-FIRST-GOOD-SW           PIC X VALUE 'Y'.
+002170     88  WS-FIRST-GOOD-REC             VALUE 'Y'.
+002180 
+002190 01  WS-REJECT-REASON-CODE      PIC X(2)  VALUE SPACES.
+002200 01  WS-REJECT-REASON-TEXT      PIC X(30) VALUE SPACES.
+002210 
+002220 01  FOOTER-ONE.
+002230     05 FILLER                 PIC X(22) VALUE SPACES.
+002240     05 FILLER                 PIC X(15) VALUE 'TOTAL FOR STATE'.
+002250     05 FILLER                 PIC X  VALUE ":".
+002260     05 FILLER                 PIC X  VALUE SPACES.
+002270     05 PR-ST-STATE-CODE       PIC X(2) VALUE " ".
+002280     05 FILLER                 PIC X(2) VALUE SPACES.
+002290     05 PR-ST-GROSS            PIC ZZZ,ZZZ,ZZ9.99-.
+002300     05 FILLER                 PIC X(4) VALUE SPACES.
+002310     05 PR-ST-FED-TAX          PIC ZZZ,ZZZ,ZZ9.99-.
+002320     05 FILLER                 PIC X(4) VALUE SPACES.
+002330     05 PR-ST-STATE-TAX        PIC ZZZ,ZZZ,ZZ9.99-.
+002340     05 FILLER                 PIC X(4) VALUE SPACES.
+002350     05 PR-ST-NET              PIC ZZZ,ZZZ,ZZ9.99-.
+002360 
+002370 01  FOOTER-DEPT.
+002380     05 FILLER                 PIC X(22) VALUE SPACES.
+002390     05 FILLER                 PIC X(14) VALUE 'TOTAL FOR DEPT'.
+002400     05 FILLER                 PIC X  VALUE ":".
+002410     05 FILLER                 PIC X  VALUE SPACES.
+002420     05 PR-DT-DEPT-CODE        PIC X(4) VALUE " ".
+002430     05 FILLER                 PIC X  VALUE SPACES.
+002440     05 PR-DT-GROSS            PIC ZZZ,ZZZ,ZZ9.99-.
+002450     05 FILLER                 PIC X(4) VALUE SPACES.
+002460     05 PR-DT-FED-TAX          PIC ZZZ,ZZZ,ZZ9.99-.
+002470     05 FILLER                 PIC X(4) VALUE SPACES.
+002480     05 PR-DT-STATE-TAX        PIC ZZZ,ZZZ,ZZ9.99-.
+002490     05 FILLER                 PIC X(4) VALUE SPACES.
+002500     05 PR-DT-NET              PIC ZZZ,ZZZ,ZZ9.99-.
+002510 
+002520 01  FOOTER-TWO.
+002530     05 FILLER                 PIC X(17) VALUE "TOTAL FOR ALL :".
+002540     05 FILLER                 PIC X(30) VALUE SPACES.
+002550     05 PR-GR-GROSS            PIC ZZZ,ZZZ,ZZ9.99-.
+002560     05 FILLER                 PIC X(4) VALUE SPACES.
+002570     05 PR-GR-FED-TAX          PIC ZZZ,ZZZ,ZZ9.99-.
+002580     05 FILLER                 PIC X(4) VALUE SPACES.
+002590     05 PR-GR-STATE-TAX        PIC ZZZ,ZZZ,ZZ9.99-.
+002600     05 FILLER                 PIC X(4) VALUE SPACES.
+002610     05 PR-GR-NET              PIC ZZZ,ZZZ,ZZ9.99-.
+002620 
+002630 01  FOOTER-PAGE.
+002640     05 FILLER                 PIC X(22) VALUE SPACES.
+002650     05 FILLER                 PIC X(10) VALUE "PAGE TOTAL".
+002660     05 FILLER                 PIC X  VALUE ":".
+002670     05 FILLER                 PIC X(5) VALUE SPACES.
+002680     05 PR-PG-GROSS            PIC ZZZ,ZZZ,ZZ9.99-.
+002690     05 FILLER                 PIC X(4) VALUE SPACES.
+002700     05 PR-PG-FED-TAX          PIC ZZZ,ZZZ,ZZ9.99-.
+002710     05 FILLER                 PIC X(4) VALUE SPACES.
+002720     05 PR-PG-STATE-TAX        PIC ZZZ,ZZZ,ZZ9.99-.
+002730     05 FILLER                 PIC X(4) VALUE SPACES.
+002740     05 PR-PG-NET              PIC ZZZ,ZZZ,ZZ9.99-.
+002750 
+002760 01  WORKING-VARIABLES.
+002770     05  WS-GROSS              PIC 9(9)V99.
+002780     05  WS-FED-TAX            PIC 9(9)V99.
+002790     05  WS-STATE-TAX          PIC 9(9)V99.
+002800     05  WS-NET                PIC 9(9)V99.
+002810     05  WS-DELIM-GROSS        PIC 9(9).99.
+002820     05  WS-DELIM-FED-TAX      PIC 9(9).99.
+002830     05  WS-DELIM-STATE-TAX    PIC 9(9).99.
+002840     05  WS-DELIM-NET          PIC 9(9).99.
+002850     05  WS-PERCENT            PIC V99  VALUE .28.
+002860     05  WS-MESSAGE            PIC X(20) VALUE SPACES.
+002870     05  WS-ST-GROSS           PIC 9(9)V99 VALUE ZERO.
+002880     05  WS-ST-FED-TAX         PIC 9(9)V99 VALUE ZERO.
+002890     05  WS-ST-STATE-TAX       PIC 9(9)V99 VALUE ZERO.
+002900     05  WS-ST-NET             PIC 9(9)V99 VALUE ZERO.
+002910     05  WS-DT-GROSS           PIC 9(9)V99 VALUE ZERO.
+002920     05  WS-DT-FED-TAX         PIC 9(9)V99 VALUE ZERO.
+002930     05  WS-DT-STATE-TAX       PIC 9(9)V99 VALUE ZERO.
+002940     05  WS-DT-NET             PIC 9(9)V99 VALUE ZERO.
+002950     05  WS-GR-GROSS           PIC 9(9)V99 VALUE ZERO.
+002960     05  WS-GR-FED-TAX         PIC 9(9)V99 VALUE ZERO.
+002970     05  WS-GR-STATE-TAX       PIC 9(9)V99 VALUE ZERO.
+002980     05  WS-GR-NET             PIC 9(9)V99 VALUE ZERO.
+002990     05  WS-PG-GROSS           PIC 9(9)V99 VALUE ZERO.
+003000     05  WS-PG-FED-TAX         PIC 9(9)V99 VALUE ZERO.
+003010     05  WS-PG-STATE-TAX       PIC 9(9)V99 VALUE ZERO.
+003020     05  WS-PG-NET             PIC 9(9)V99 VALUE ZERO.
+003030     05  BONUS                 PIC X(8)  VALUE 'BONUS'.
+003040     05  TABLE-SUB             PIC 9(2)  VALUE 1.
+003050 
+003060 01  HEADING-LINE-1.
+003070     05  FILLER            PIC X(20) VALUE 'REPORT ID: BONUS'.
+003080     05  FILLER            PIC X(20) VALUE  SPACE.
+003090     05  FILLER            PIC X(24) VALUE "MEL'S AMAZING SHOES".
+003100     05  FILLER            PIC X(12) VALUE SPACE.
+003110     05  FILLER            PIC X(5)  VALUE SPACE.
+003120     05  FILLER            PIC X(20) VALUE 'PAGE: '.
+003130     05  PAGE-COUNT-1      PIC X(4)  VALUE ZERO.
+003140 
+003150 01  DATE-LINE.
+003160     05  FILLER            PIC X(45) VALUE SPACE.
+003170     05  FILLER            PIC X(20) VALUE 'MONTHLY BONUS REPORT'.
+003180     05  FILLER            PIC X(6)  VALUE SPACE.
+003190     05  HEAD-DATE         PIC X(34).
+003200 
+003210 01  TIME-LINE.
+003220     05  FILLER            PIC X(81) VALUE SPACE.
+003230     05  HEAD-TIME         PIC X(20).
+003240 
+003250 01  FISCAL-LINE.
+003260     05  FILLER            PIC X(45) VALUE SPACE.
+003270     05  FILLER            PIC X(15) VALUE 'FISCAL PERIOD: '.
+003280     05  HEAD-FISCAL       PIC X(8).
+003290 
+003300 01  HEADING-LINE-2.
+003310     05  FILLER           PIC X(20) VALUE 'NAME'.
+003320     05  FILLER           PIC X(42)  VALUE SPACE.
+003330     05  FILLER           PIC X(5) VALUE 'STATE'.
+003340     05  FILLER           PIC X(5) VALUE SPACE.
+003350     05  FILLER           PIC X(4) VALUE 'DEPT'.
+003360     05  FILLER           PIC X(4) VALUE SPACE.
+003370     05  FILLER           PIC X(5) VALUE 'GROSS'.
+003380     05  FILLER           PIC X(9) VALUE SPACE.
+003390     05  FILLER           PIC X(5) VALUE 'FED TAX'.
+003400     05  FILLER           PIC X(2) VALUE SPACE.
+003410     05  FILLER           PIC X(10) VALUE 'STATE TAX'.
+003420     05  FILLER           PIC X(3) VALUE 'NET'.
+003430     05  FILLER           PIC X(6) VALUE SPACE.
+003440     05  FILLER           PIC X(9) VALUE 'YTD GROSS'.
+003450     05  FILLER           PIC X(5) VALUE SPACE.
+003460     05  FILLER           PIC X(7) VALUE 'YTD TAX'.
+003470     05  FILLER           PIC X(5) VALUE SPACE.
+003480     05  FILLER           PIC X(7) VALUE 'YTD NET'.
+003490     05  FILLER           PIC X(3) VALUE SPACE.
+003500     05  FILLER           PIC X(8) VALUE 'MESSAGE'.
+003510 
+003520 01  HEADING-LINE-3.
+003530     05  FILLER           PIC X(132) VALUE ALL '_'.
+003540     05  FILLER           PIC X(42) VALUE SPACE.
+003550 
+003560 01  W01-ACCUMULATORS.
+003570     05  W01-REC-IN       PIC S9(04) COMP  VALUE ZERO.
+003580     05  W01-REC-OUT      PIC S9(04) COMP  VALUE ZERO.
+003590     05  W01-REC-REJECTED PIC S9(04) COMP  VALUE ZERO.
+003600     05  LINE-COUNT       PIC S9(2)        VALUE ZERO.
+003610     05  PAGE-COUNT       PIC S9(4)        VALUE ZERO.
+003620 
+003630 01  W02-SWITCHES.
+003640     05  W02-IN-EOF-SW    PIC X VALUE 'N'.
+003650         88  W02-IN-EOF-TRUE    VALUE 'Y'.
+003660 
+003670 PROCEDURE DIVISION.
+003680 P0100-MAINLINE.
+003690 
+003700     PERFORM P0200-INITIALIZE        THRU P0299-EXIT
+003710 
+003720     PERFORM P1300-POP-TABLE         THRU P1399-EXIT
+003730         UNTIL END-OF-TAX-TABLE
+003740               OR
+003750               END-OF-STATE
+003760 
+003770     PERFORM P0600-GOOD-REC          THRU P0699-EXIT
+003780         UNTIL W02-IN-EOF-SW = 'Y'
+003790     PERFORM P0400-WRAP-UP           THRU P0499-EXIT
+003800 
+003810     GOBACK
+003820 
+003830     .
+003840 P0199-EXIT.
+003850     EXIT.
+003860 
+003870 P0200-INITIALIZE.
+003880 
+003890     OPEN INPUT INPUT-BONUS
+003900                STATE-TAX
+003910          OUTPUT OUT-REPORT
+003920                 OUT-DELIM
+003930                 BAD-BONUS
+003940 
+003950     PERFORM P0250-OPEN-YTD           THRU P0259-EXIT
+003960* PRIMING READ FOR TABLE
+003970     PERFORM P1200-READ-TABLE        THRU P1299-EXIT.
+003980* DATE AND TIME PROGRAM
+003990     CALL 'DATETIME' USING HEAD-DATE HEAD-TIME HEAD-FISCAL
+004000* PRIMING READ
+004010     PERFORM P0900-READ-INPUT       THRU P0999-EXIT.
+004020* FIRST TIME FOR HEADERS
+004030     PERFORM  P0500-HEADING.
+004040 
+004050* WS-HOLD-ST-CODE/WS-HOLD-DEPT-CODE ARE SEEDED FROM THE FIRST
+004060* VALIDATED RECORD, NOT THIS PRIMING READ - SEE P0600-GOOD-REC -
+004070* SO A REJECTED LEAD RECORD CAN'T START THE CONTROL BREAKS WITH A
+004080* GARBAGE STATE/DEPT CODE.
+004090 
+004100     IF W02-IN-EOF-TRUE
+004110         DISPLAY 'BONUS - NO INPUT TO PROCESS'
+004120     END-IF
+004130 
+004140     .
+004150 P0299-EXIT.
+004160     EXIT.
+004170* THE YTD FILE IS MAINTAINED ACROSS RUNS - IF THIS IS THE FIRST
+004180* RUN THE FILE WON'T EXIST YET (STATUS 35), SO CREATE IT BEFORE
+004190* OPENING I-O.  ANY OTHER NON-ZERO STATUS IS A REAL I/O PROBLEM -
+004200* ABORT RATHER THAN OPEN OUTPUT AND WIPE OUT THE EXISTING YTD DATA.
+004210 P0250-OPEN-YTD.
+004220     OPEN I-O BONUS-YTD
+004230     IF WS-YTD-STATUS NOT = '00'
+004240         IF WS-YTD-FILE-NOT-FOUND
+004250             OPEN OUTPUT BONUS-YTD
+004260             CLOSE BONUS-YTD
+004270             OPEN I-O BONUS-YTD
+004280         ELSE
+004290             DISPLAY 'BONUS - BONUSYTD OPEN FAILED, STATUS: '
+004300                     WS-YTD-STATUS
+004310             MOVE +16 TO RETURN-CODE
+004320             GOBACK
+004330         END-IF
+004340     END-IF
+004350     .
+004360 P0259-EXIT.
+004370     EXIT.
+004380* PERFORMING MATH FOR FEDERAL AND STATE TAX CALCULATIONS
+004390 P0300-MATH-PROC.
+004400     IF IN-STATE-CODE NOT EQUAL WS-HOLD-ST-CODE
+004410             OR IN-DEPT-CODE NOT EQUAL WS-HOLD-DEPT-CODE
+004420         PERFORM P1050-FOOTER-DEPT THRU P1059-EXIT
+004430     END-IF
+004440 
+004450     IF IN-STATE-CODE  NOT EQUAL  WS-HOLD-ST-CODE
+004460         PERFORM P1000-FOOTER-ONE THRU P1099-EXIT
+004470     END-IF
+004480 
+004490     MOVE IN-BONUS-AMT  TO WS-GROSS
+004500     MOVE SPACES        TO OR-MESSAGE
+004510 
+004520     IF IN-FED-EXEMPT-IND = 'Y'
+004530         MOVE ZEROES           TO WS-FED-TAX
+004540         MOVE 'FEDERAL TAX EXEMPT' TO OR-MESSAGE (1:19)
+004550     ELSE
+004560         MULTIPLY WS-GROSS BY WS-PERCENT GIVING WS-FED-TAX
+004570     END-IF
+004580 
+004590     PERFORM P0320-CALC-STATE-TAX THRU P0329-EXIT
+004600 
+004610     MOVE WS-FED-TAX    TO OR-FED-TAX
+004620     MOVE WS-STATE-TAX  TO OR-STATE-TAX
+004630 
+004640     SUBTRACT WS-FED-TAX, WS-STATE-TAX FROM WS-GROSS GIVING WS-NET
+004650     MOVE WS-NET TO OR-NET
+004660 
+004670     ADD WS-GROSS      TO WS-DT-GROSS, WS-ST-GROSS, WS-GR-GROSS,
+004680             WS-PG-GROSS
+004690     ADD WS-FED-TAX    TO WS-DT-FED-TAX, WS-ST-FED-TAX,
+004700             WS-GR-FED-TAX, WS-PG-FED-TAX
+004710     ADD WS-STATE-TAX  TO WS-DT-STATE-TAX, WS-ST-STATE-TAX,
+004720             WS-GR-STATE-TAX, WS-PG-STATE-TAX
+004730     ADD WS-NET        TO WS-DT-NET, WS-ST-NET, WS-GR-NET,
+004740             WS-PG-NET
+004750     .
+004760 P0399-EXIT.
+004770     EXIT.
+004780* LOOK UP THE STATE WITHHOLDING RATE IN TAX-TABLE AND APPLY IT
+004790* P0350-VALIDATE-REC ALREADY REJECTS ANY RECORD WHOSE STATE CODE
+004800* ISN'T ON TAX-TABLE BEFORE THIS PARAGRAPH CAN EVER RUN, SO THE
+004810* STATE IS GUARANTEED TO BE FOUND HERE - NO "NOT FOUND" BRANCH
+004820* NEEDED ON THIS SEARCH.
+004830 P0320-CALC-STATE-TAX.
+004840     MOVE ZEROES TO WS-STATE-TAX
+004850 
+004860     IF IN-STATE-EXEMPT-IND = 'Y'
+004870         MOVE 'STATE TAX EXEMPT' TO OR-MESSAGE (21:16)
+004880     ELSE
+004890         SET TX-IDX TO 1
+004900         SEARCH TAXES
+004910             WHEN STATE (TX-IDX) = IN-STATE-CODE (1:2)
+004920                 MULTIPLY WS-GROSS BY TAX (TX-IDX)
+004930                     GIVING WS-STATE-TAX
+004940         END-SEARCH
+004950     END-IF
+004960     .
+004970 P0329-EXIT.
+004980     EXIT.
+004990* CARRY THIS EMPLOYEE'S YEAR-TO-DATE TOTALS FORWARD IN BONUSYTD AND
+005000* PICK UP THE RUNNING YTD FIGURES FOR THE REPORT LINE.
+005010 P0370-ACCUM-YTD.
+005020     MOVE IN-LAST-NAME           TO YTD-LAST-NAME
+005030     MOVE IN-FIRST-NAME          TO YTD-FIRST-NAME
+005040     MOVE IN-MID-INIT            TO YTD-MID-INIT
+005050 
+005060     READ BONUS-YTD
+005070         INVALID KEY
+005080             MOVE ZEROES TO YTD-GROSS YTD-FED-TAX
+005090                             YTD-STATE-TAX YTD-NET
+005100     END-READ
+005110 
+005120     ADD WS-GROSS     TO YTD-GROSS
+005130     ADD WS-FED-TAX   TO YTD-FED-TAX
+005140     ADD WS-STATE-TAX TO YTD-STATE-TAX
+005150     ADD WS-NET       TO YTD-NET
+005160 
+005170     IF WS-YTD-NOT-FOUND
+005180         WRITE YTD-REC
+005190     ELSE
+005200         REWRITE YTD-REC
+005210     END-IF
+005220 
+005230     MOVE YTD-GROSS TO OR-YTD-GROSS
+005240     ADD YTD-FED-TAX, YTD-STATE-TAX GIVING WS-YTD-TAX
+005250     MOVE WS-YTD-TAX TO OR-YTD-TAX
+005260     MOVE YTD-NET   TO OR-YTD-NET
+005270     .
+005280 P0379-EXIT.
+005290     EXIT.
+005300 
+005310* IF EVERY RECORD IN THE RUN WAS REJECTED, WS-HOLD-ST-CODE/
+005320* WS-HOLD-DEPT-CODE AND THE ACCUMULATORS WERE NEVER SEEDED - SKIP
+005330* THE FOOTERS RATHER THAN PRINT TOTALS FOR A STATE/DEPT THAT NEVER
+005340* ACTUALLY RAN.
+005350 P0400-WRAP-UP.
+005360 
+005370     IF NOT WS-FIRST-GOOD-REC
+005380         PERFORM P1050-FOOTER-DEPT       THRU P1059-EXIT
+005390         PERFORM P1000-FOOTER-ONE        THRU P1099-EXIT
+005400         IF LINE-COUNT > 5
+005410             PERFORM P1070-PAGE-TOTAL    THRU P1079-EXIT
+005420         END-IF
+005430         PERFORM P1100-FOOTER-TWO        THRU P1199-EXIT
+005440     END-IF
+005450 
+005460     MOVE "*** END OF REPORT ***" TO OUT-REPT-REC
+005470     WRITE OUT-REPT-REC
+005480     CLOSE INPUT-BONUS
+005490           OUT-REPORT
+005500           OUT-DELIM
+005510           STATE-TAX
+005520           BAD-BONUS
+005530           BONUS-YTD
+005540 
+005550     DISPLAY 'BONUS - RECORD COUNTS'
+005560     DISPLAY 'INPUT RECORDS READ: ' W01-REC-IN
+005570     DISPLAY 'OUTPUT RECORDS OUT: ' W01-REC-OUT
+005580     DISPLAY 'RECORDS REJECTED  : ' W01-REC-REJECTED
+005590 
+005600     IF W01-REC-IN = W01-REC-OUT + W01-REC-REJECTED
+005610         MOVE +0 TO RETURN-CODE
+005620     ELSE
+005630         DISPLAY 'BONUS - RECORD COUNTS OUT OF BALANCE'
+005640     END-IF
+005650     .
+005660 P0499-EXIT.
+005670     EXIT.
+005680 
+005690 P0600-GOOD-REC.
+005700 
+005710     PERFORM P0350-VALIDATE-REC   THRU P0359-EXIT
+005720 
+005730     IF WS-REC-INVALID
+005740         PERFORM P0360-WRITE-BAD-REC THRU P0369-EXIT
+005750     ELSE
+005760         IF WS-FIRST-GOOD-REC
+005770             MOVE IN-STATE-CODE  TO WS-HOLD-ST-CODE
+005780             MOVE IN-DEPT-CODE   TO WS-HOLD-DEPT-CODE
+005790             MOVE 'N'            TO WS-FIRST-GOOD-SW
+005800         END-IF
+005810         PERFORM P0300-MATH-PROC     THRU P0399-EXIT
+005820         PERFORM P0370-ACCUM-YTD     THRU P0379-EXIT
+005830         MOVE IN-LAST-NAME           TO OR-LAST-NAME
+005840         MOVE IN-FIRST-NAME          TO OR-FIRST-NAME
+005850         MOVE IN-MID-INIT             TO OR-MID-INIT
+005860         MOVE WS-HOLD-ST-CODE        TO OR-STATE-CODE
+005870         MOVE WS-HOLD-DEPT-CODE      TO OR-DEPT-CODE
+005880         MOVE IN-BONUS-AMT           TO OR-BONUS-AMT
+005890         PERFORM P0800-WRITE-GOOD   THRU P0899-EXIT
+005900         PERFORM P0850-WRITE-DELIM  THRU P0859-EXIT
+005910         ADD 1 TO LINE-COUNT
+005920         IF LINE-COUNT = 45
+005930             PERFORM P1070-PAGE-TOTAL THRU P1079-EXIT
+005940             PERFORM P0500-HEADING  THRU P0599-EXIT
+005950         END-IF
+005960     END-IF.
+005970 
+005980     PERFORM P0900-READ-INPUT    THRU P0999-EXIT
+005990     .
+006000 P0699-EXIT.
+006010     EXIT.
+006020* VALIDATE AN INPUT RECORD BEFORE ANY TAX MATH IS PERFORMED.  THE
+006030* FIRST FAILING RULE WINS AND SETS THE REJECT REASON.
+006040 P0350-VALIDATE-REC.
+006050     MOVE 'Y' TO WS-VALID-SW
+006060 
+006070     IF IN-BONUS-AMT NOT GREATER THAN ZERO
+006080         MOVE 'N'  TO WS-VALID-SW
+006090         MOVE '01' TO WS-REJECT-REASON-CODE
+006100         MOVE 'BONUS AMOUNT NOT POSITIVE' TO WS-REJECT-REASON-TEXT
+006110     END-IF
+006120 
+006130     IF WS-REC-VALID
+006140         IF IN-LAST-NAME = SPACES
+006150             MOVE 'N'  TO WS-VALID-SW
+006160             MOVE '02' TO WS-REJECT-REASON-CODE
+006170             MOVE 'LAST NAME BLANK' TO WS-REJECT-REASON-TEXT
+006180         END-IF
+006190     END-IF
+006200 
+006210     IF WS-REC-VALID
+006220         SET TX-IDX TO 1
+006230         SEARCH TAXES
+006240             AT END
+006250                 MOVE 'N'  TO WS-VALID-SW
+006260                 MOVE '03' TO WS-REJECT-REASON-CODE
+006270                 MOVE 'STATE CODE NOT FOUND' TO
+006280                     WS-REJECT-REASON-TEXT
+006290             WHEN STATE (TX-IDX) = IN-STATE-CODE (1:2)
+006300                 CONTINUE
+006310         END-SEARCH
+006320     END-IF
+006330     .
+006340 P0359-EXIT.
+006350     EXIT.
+006360* AN INVALID RECORD IS WRITTEN TO THE BADBONUS EXCEPTION FILE
+006370* INSTEAD OF BEING CARRIED INTO THE REPORT.
+006380 P0360-WRITE-BAD-REC.
+006390     MOVE IN-STATE-CODE          TO BR-STATE-CODE
+006400     MOVE IN-LAST-NAME           TO BR-LAST-NAME
+006410     MOVE IN-FIRST-NAME          TO BR-FIRST-NAME
+006420     MOVE IN-MID-INIT            TO BR-MID-INIT
+006430     MOVE IN-BONUS-AMT           TO BR-BONUS-AMT
+006440     MOVE IN-FED-EXEMPT-IND      TO BR-FED-EXEMPT-IND
+006450     MOVE IN-STATE-EXEMPT-IND    TO BR-STATE-EXEMPT-IND
+006460     MOVE IN-DEPT-CODE           TO BR-DEPT-CODE
+006470     MOVE WS-REJECT-REASON-CODE  TO BR-REASON-CODE
+006480     MOVE WS-REJECT-REASON-TEXT  TO BR-REASON-TEXT
+006490     WRITE BAD-REC
+006500     ADD 1 TO W01-REC-REJECTED
+006510     .
+006520 P0369-EXIT.
+006530     EXIT.
+006540 
+006550 P0800-WRITE-GOOD.
+006560 
+006570     IF LINE-COUNT = 4
+006580         WRITE OUT-REPT-REC AFTER ADVANCING 2 LINES
+006590         ADD 2 TO LINE-COUNT
+006600     ELSE
+006610         WRITE OUT-REPT-REC AFTER ADVANCING 1 LINE
+006620     END-IF
+006630     ADD +1 TO W01-REC-OUT
+006640     .
+006650 P0899-EXIT.
+006660     EXIT.
+006670* COMMA-DELIMITED EXPORT OF THE SAME DETAIL LINE FOR DOWNSTREAM
+006680* SPREADSHEET USE.  THE AMOUNTS ARE MOVED THROUGH NUMERIC-EDITED
+006690* WORK FIELDS WITH A REAL DECIMAL POINT FIRST, SO PAYROLL GETS
+006700* "500.00" RATHER THAN THE RAW V99 DIGIT STRING "00000050000".
+006710 P0850-WRITE-DELIM.
+006720     MOVE WS-GROSS     TO WS-DELIM-GROSS
+006730     MOVE WS-FED-TAX   TO WS-DELIM-FED-TAX
+006740     MOVE WS-STATE-TAX TO WS-DELIM-STATE-TAX
+006750     MOVE WS-NET       TO WS-DELIM-NET
+006760 
+006770     MOVE SPACES TO WS-DELIM-LINE
+006780     STRING IN-LAST-NAME       DELIMITED BY SPACE
+006790            ','                DELIMITED BY SIZE
+006800            IN-FIRST-NAME      DELIMITED BY SPACE
+006810            ','                DELIMITED BY SIZE
+006820            IN-MID-INIT        DELIMITED BY SIZE
+006830            ','                DELIMITED BY SIZE
+006840            WS-HOLD-ST-CODE    DELIMITED BY SIZE
+006850            ','                DELIMITED BY SIZE
+006860            WS-HOLD-DEPT-CODE  DELIMITED BY SIZE
+006870            ','                DELIMITED BY SIZE
+006880            WS-DELIM-GROSS     DELIMITED BY SIZE
+006890            ','                DELIMITED BY SIZE
+006900            WS-DELIM-FED-TAX   DELIMITED BY SIZE
+006910            ','                DELIMITED BY SIZE
+006920            WS-DELIM-STATE-TAX DELIMITED BY SIZE
+006930            ','                DELIMITED BY SIZE
+006940            WS-DELIM-NET       DELIMITED BY SIZE
+006950       INTO WS-DELIM-LINE
+006960     END-STRING
+006970 
+006980     WRITE DELIM-REC FROM WS-DELIM-LINE
+006990     .
+007000 P0859-EXIT.
+007010     EXIT.
+007020 
+007030 P0900-READ-INPUT.
+007040 
+007050     READ INPUT-BONUS
+007060         AT END
+007070             MOVE 'Y' TO W02-IN-EOF-SW
+007080         NOT AT END
+007090             ADD +1 TO W01-REC-IN
+007100             IF IN-STATE-CODE (1:2) < WS-PRIOR-ST-CODE
+007110                 PERFORM P0950-SEQUENCE-ERROR THRU P0959-EXIT
+007120             END-IF
+007130             IF IN-STATE-CODE (1:2) = WS-PRIOR-ST-CODE
+007140                     AND IN-DEPT-CODE < WS-PRIOR-DEPT-CODE
+007150                 PERFORM P0950-SEQUENCE-ERROR THRU P0959-EXIT
+007160             END-IF
+007170             MOVE IN-STATE-CODE (1:2) TO WS-PRIOR-ST-CODE
+007180             MOVE IN-DEPT-CODE        TO WS-PRIOR-DEPT-CODE
+007190     END-READ
+007200 
+007210     .
+007220 P0999-EXIT.
+007230 
+007240     EXIT.
+007250* INPUT MUST ARRIVE IN STATE-CODE SEQUENCE, DEPT-CODE WITHIN STATE -
+007260* SEE BONSORT.  BOTH CHECKS IN P0900-READ-INPUT SHARE THIS PARAGRAPH,
+007270* SO THE MESSAGE ALWAYS SHOWS BOTH KEYS RATHER THAN ASSUMING WHICH
+007280* ONE FAILED.
+007290 P0950-SEQUENCE-ERROR.
+007300     DISPLAY 'BONUS - INPUT OUT OF STATE/DEPT SEQUENCE'
+007310     DISPLAY 'BONUS - RECORD ' W01-REC-IN
+007320             ' STATE ' IN-STATE-CODE (1:2)
+007330             ' DEPT ' IN-DEPT-CODE
+007340     DISPLAY 'BONUS - PRIOR STATE WAS ' WS-PRIOR-ST-CODE
+007350             ' DEPT WAS ' WS-PRIOR-DEPT-CODE
+007360     DISPLAY 'BONUS - RUN INBONUS THROUGH BONSORT FIRST'
+007370     CLOSE INPUT-BONUS STATE-TAX OUT-REPORT OUT-DELIM BAD-BONUS
+007380           BONUS-YTD
+007390     MOVE +16 TO RETURN-CODE
+007400     GOBACK
+007410     .
+007420 P0959-EXIT.
+007430     EXIT.
+007440 
+007450* HEADING FOR EACH PAGE
+007460 P0500-HEADING.
+007470     ADD 1 TO PAGE-COUNT.
+007480     MOVE PAGE-COUNT TO PAGE-COUNT-1
+007490     MOVE 0 TO LINE-COUNT
+007500 
+007510     MOVE HEADING-LINE-1 TO OUT-REPT-REC.
+007520     WRITE OUT-REPT-REC FROM HEADING-LINE-1
+007530         AFTER ADVANCING PAGE.
+007540 
+007550     MOVE DATE-LINE TO OUT-REPT-REC.
+007560     WRITE OUT-REPT-REC FROM DATE-LINE.
+007570 
+007580     MOVE TIME-LINE TO OUT-REPT-REC.
+007590     WRITE OUT-REPT-REC FROM TIME-LINE.
+007600 
+007610     MOVE FISCAL-LINE TO OUT-REPT-REC.
+007620     WRITE OUT-REPT-REC FROM FISCAL-LINE.
+007630 
+007640     MOVE HEADING-LINE-2 TO OUT-REPT-REC.
+007650     WRITE OUT-REPT-REC FROM HEADING-LINE-2
+007660           AFTER ADVANCING 2 LINES.
+007670 
+007680     MOVE HEADING-LINE-3 TO OUT-REPT-REC.
+007690     WRITE OUT-REPT-REC FROM HEADING-LINE-3
+007700           AFTER ADVANCING 0 LINE.
+007710     ADD 5 TO LINE-COUNT
+007720     MOVE SPACES TO OUT-REPT-REC
+007730 
+007740     .
+007750 P0599-EXIT.
+007760     EXIT.
+007770 
+007780* PERFORM FOOTERS
+007790 P1000-FOOTER-ONE.
+007800     MOVE WS-HOLD-ST-CODE   TO PR-ST-STATE-CODE
+007810     MOVE WS-ST-GROSS       TO PR-ST-GROSS
+007820     MOVE WS-ST-FED-TAX     TO PR-ST-FED-TAX
+007830     MOVE WS-ST-STATE-TAX   TO PR-ST-STATE-TAX
+007840     MOVE WS-ST-NET         TO PR-ST-NET
+007850 
+007860     WRITE OUT-REPT-REC FROM FOOTER-ONE
+007870     AFTER ADVANCING 1 LINE
+007880     MOVE SPACES TO OUT-REPT-REC
+007890 
+007900     MOVE IN-STATE-CODE TO WS-HOLD-ST-CODE
+007910     MOVE ZEROES TO WS-ST-GROSS, WS-ST-FED-TAX,
+007920                     WS-ST-STATE-TAX, WS-ST-NET
+007930     .
+007940 P1099-EXIT.
+007950     EXIT.
+007960 
+007970 P1050-FOOTER-DEPT.
+007980     MOVE WS-HOLD-DEPT-CODE TO PR-DT-DEPT-CODE
+007990     MOVE WS-DT-GROSS       TO PR-DT-GROSS
+008000     MOVE WS-DT-FED-TAX     TO PR-DT-FED-TAX
+008010     MOVE WS-DT-STATE-TAX   TO PR-DT-STATE-TAX
+008020     MOVE WS-DT-NET         TO PR-DT-NET
+008030 
+008040     WRITE OUT-REPT-REC FROM FOOTER-DEPT
+008050     AFTER ADVANCING 1 LINE
+008060     MOVE SPACES TO OUT-REPT-REC
+008070 
+008080     MOVE IN-DEPT-CODE TO WS-HOLD-DEPT-CODE
+008090     MOVE ZEROES TO WS-DT-GROSS, WS-DT-FED-TAX,
+008100                     WS-DT-STATE-TAX, WS-DT-NET
+008110     .
+008120 P1059-EXIT.
+008130     EXIT.
+008140* RUNNING TOTAL FOR THE PAGE JUST COMPLETED - PRINTED AT EACH PAGE
+008150* BREAK SO A READER CAN BALANCE A PAGE WITHOUT ADDING UP THE DETAIL.
+008160 P1070-PAGE-TOTAL.
+008170     MOVE WS-PG-GROSS       TO PR-PG-GROSS
+008180     MOVE WS-PG-FED-TAX     TO PR-PG-FED-TAX
+008190     MOVE WS-PG-STATE-TAX   TO PR-PG-STATE-TAX
+008200     MOVE WS-PG-NET         TO PR-PG-NET
+008210 
+008220     WRITE OUT-REPT-REC FROM FOOTER-PAGE
+008230     AFTER ADVANCING 1 LINE
+008240     MOVE SPACES TO OUT-REPT-REC
+008250 
+008260     MOVE ZEROES TO WS-PG-GROSS, WS-PG-FED-TAX,
+008270                     WS-PG-STATE-TAX, WS-PG-NET
+008280     .
+008290 P1079-EXIT.
+008300     EXIT.
+008310 
+008320 P1100-FOOTER-TWO.
+008330     MOVE WS-GR-GROSS       TO PR-GR-GROSS
+008340     MOVE WS-GR-FED-TAX     TO PR-GR-FED-TAX
+008350     MOVE WS-GR-STATE-TAX   TO PR-GR-STATE-TAX
+008360     MOVE WS-GR-NET         TO PR-GR-NET
+008370 
+008380     WRITE OUT-REPT-REC FROM FOOTER-TWO
+008390     AFTER ADVANCING 1 LINE
+008400     .
+008410 P1199-EXIT.
+008420     EXIT.
+008430 
+008440 P1200-READ-TABLE.
+008450     READ STATE-TAX
+008460         AT END
+008470             MOVE 'Y' TO TAX-TABLE-SWITCH
+008480     END-READ
+008490     .
+008500 P1299-EXIT.
+008510     EXIT.
+008520 
+008530 P1300-POP-TABLE.
+008540     MOVE INPUT-STATE-RECORD TO TAXES (TABLE-SUB)
+008550     ADD 1 TO TABLE-SUB
+008560 
+008570     IF TABLE-SUB IS GREATER THAN 44
+008580         MOVE 'Y' TO TAX-TABLE-SWITCH
+008590     END-IF
+008600 
+008610     PERFORM P1200-READ-TABLE THRU P1299-EXIT
+008620     .
+008630 P1399-EXIT.
+008640     EXIT.
+008650 
+008660* END OF PROGRAM
