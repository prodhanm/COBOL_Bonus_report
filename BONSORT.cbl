@@ -0,0 +1,111 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. BONSORT.
+000120 AUTHOR. REF.
+000130 INSTALLATION. REF.
+000140 DATE-WRITTEN. 2026-08-08.
+000150 DATE-COMPILED. 2026-08-08.
+000160*
+000170* MODIFICATION HISTORY
+000180*    2026-08-08  REF  INITIAL VERSION - PRE-SORT THE RAW PAYROLL
+000190*                      EXTRACT INTO STATE-CODE SEQUENCE AHEAD OF
+000200*                      BONUS.  BONUS STILL GUARDS ITSELF WITH ITS
+000210*                      OWN SEQUENCE CHECK ON P0900-READ-INPUT.
+000220*    2026-08-08  REF  SORT KEY NOW STATE-CODE WITHIN DEPT-CODE,
+000230*                      TO SUPPORT THE DEPARTMENT CONTROL BREAK
+000240*                      BONUS NOW PRINTS WITHIN EACH STATE.
+000250*
+000260 ENVIRONMENT DIVISION.
+000270 
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT RAW-BONUS   ASSIGN TO RAWBONUS.
+000310     SELECT SORT-WORK   ASSIGN TO SRTWK01.
+000320     SELECT INPUT-BONUS ASSIGN TO INBONUS.
+000330 
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360*
+000370* RAWBONUS - UNSORTED EXTRACT AS RECEIVED FROM PAYROLL
+000380*
+000390 FD  RAW-BONUS
+000400     RECORDING MODE IS F
+000410     LABEL RECORDS ARE STANDARD
+000420     RECORD CONTAINS 76 CHARACTERS
+000430     BLOCK CONTAINS 0 RECORDS
+000440     DATA RECORD IS RAW-BONUS-RECORD.
+000450 01  RAW-BONUS-RECORD.
+000460     05  RB-STATE-CODE               PIC X(20).
+000470     05  RB-LAST-NAME                PIC X(20).
+000480     05  RB-FIRST-NAME               PIC X(15).
+000490     05  RB-MID-INIT                 PIC X.
+000500     05  RB-BONUS-AMT                PIC S9(7)V99 COMP-3.
+000510     05  RB-FED-EXEMPT-IND           PIC X.
+000520     05  RB-STATE-EXEMPT-IND         PIC X.
+000530     05  RB-DEPT-CODE                PIC X(4).
+000540     05  RB-FILLER                   PIC X(9).
+000550*
+000560* SRTWK01 - SORT WORK FILE
+000570*
+000580 SD  SORT-WORK
+000590     DATA RECORD IS SORT-RECORD.
+000600 01  SORT-RECORD.
+000610     05  SR-STATE-CODE               PIC X(20).
+000620     05  SR-LAST-NAME                PIC X(20).
+000630     05  SR-FIRST-NAME               PIC X(15).
+000640     05  SR-MID-INIT                 PIC X.
+000650     05  SR-BONUS-AMT                PIC S9(7)V99 COMP-3.
+000660     05  SR-FED-EXEMPT-IND           PIC X.
+000670     05  SR-STATE-EXEMPT-IND         PIC X.
+000680     05  SR-DEPT-CODE                PIC X(4).
+000690     05  SR-FILLER                   PIC X(9).
+000700*
+000710* INBONUS - SORTED, STATE-CODE SEQUENCED FILE BONUS READS
+000720*
+000730 FD  INPUT-BONUS
+000740     RECORDING MODE IS F
+000750     LABEL RECORDS ARE STANDARD
+000760     RECORD CONTAINS 76 CHARACTERS
+000770     BLOCK CONTAINS 0 RECORDS
+000780     DATA RECORD IS INPUT-RECORD.
+000790 01  INPUT-RECORD.
+000800     05  IN-STATE-CODE               PIC X(20).
+000810     05  IN-LAST-NAME                PIC X(20).
+000820     05  IN-FIRST-NAME               PIC X(15).
+000830     05  IN-MID-INIT                 PIC X.
+000840     05  IN-BONUS-AMT                PIC S9(7)V99 COMP-3.
+000850     05  IN-FED-EXEMPT-IND           PIC X.
+000860     05  IN-STATE-EXEMPT-IND         PIC X.
+000870     05  IN-DEPT-CODE                PIC X(4).
+000880     05  IN-FILLER                   PIC X(9).
+000890 
+000900 WORKING-STORAGE SECTION.
+000910 
+000920 01  WS-SORT-STATUS.
+000930     05  WS-SORT-RC                  PIC S9(4) COMP VALUE ZERO.
+000940 
+000950 PROCEDURE DIVISION.
+000960 0000-MAINLINE.
+000970 
+000980     SORT SORT-WORK
+000990         ON ASCENDING KEY SR-STATE-CODE
+001000         ON ASCENDING KEY SR-DEPT-CODE
+001010         USING RAW-BONUS
+001020         GIVING INPUT-BONUS
+001030 
+001040     MOVE SORT-RETURN TO WS-SORT-RC
+001050 
+001060     IF WS-SORT-RC NOT = ZERO
+001070         DISPLAY 'BONSORT - SORT FAILED, RC: ' WS-SORT-RC
+001080         MOVE WS-SORT-RC TO RETURN-CODE
+001090     ELSE
+001100         DISPLAY 'BONSORT - SORT COMPLETE'
+001110         MOVE +0 TO RETURN-CODE
+001120     END-IF
+001130 
+001140     GOBACK
+001150 
+001160     .
+001170 0000-EXIT.
+001180     EXIT.
+001190 
+001200* END OF PROGRAM
